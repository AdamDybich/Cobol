@@ -8,19 +8,133 @@
            SELECT INFILE ASSIGN TO "Baza5"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
-               RECORD KEY TOWAR
+               RECORD KEY TOWAR-KLUCZ
+               ALTERNATE RECORD KEY TOWAR WITH DUPLICATES
+               LOCK MODE IS AUTOMATIC
                STATUS ERR.
 
+           SELECT DOSTFILE ASSIGN TO "Dostawcy"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY KOD-TOWARU-D
+               STATUS ERR-D.
+
+           SELECT POFILE ASSIGN TO "ZamowieniaPO.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS ERR-P.
+
+           SELECT AUDYTFILE ASSIGN TO "Audyt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS ERR-AUD.
+
+           SELECT CSVFILE ASSIGN TO "StanyExport.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS ERR-CSV.
+
+           SELECT SORTFILE ASSIGN TO "SortWork".
+
+           SELECT BACKFILE ASSIGN TO WS-BACKUP-NAZWA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY TOWAR-KLUCZ-B
+               STATUS ERR-B.
+
+           SELECT CENAFILE ASSIGN TO "CenaHistoria.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS ERR-CENA.
+
+           SELECT ARCHIWFILE ASSIGN TO "TowarArchiwum.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS ERR-ARCH.
+
+           SELECT NISKIFILE ASSIGN TO "NiskiStanFeed.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS ERR-NISKI.
+
+           SELECT SPISFILE ASSIGN TO "SpisPlik.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS ERR-SPIS.
+
        DATA DIVISION.
 
        FILE SECTION.
 
        FD INFILE  BLOCK CONTAINS 0.
        01 IN-REC.
-          05 TOWAR  PIC X(20).
-          05 WAGA   PIC ZZZZZZZ9.99.
+          05 TOWAR-KLUCZ.
+             10 TOWAR         PIC X(20).
+             10 LOKALIZACJA   PIC X(10).
+          05 WAGA   PIC ZZZZZZZ9.999.
           05 CENA   PIC ZZZZZZZ9.99.
           05 ILOSC  PIC ZZZZZZZ9.99.
+          05 MIN-ILOSC PIC ZZZZZZZ9.99.
+          05 CATEGORY  PIC X(10).
+          05 DATA-AKT  PIC 9(6).
+          05 CZAS-AKT  PIC 9(8).
+          05 JEDNOSTKA    PIC X(4).
+          05 PRZELICZNIK  PIC 9(5).
+          05 PRECYZJA-WAGA PIC 9(1).
+
+       FD DOSTFILE  BLOCK CONTAINS 0.
+       01 DOST-REC.
+          05 KOD-TOWARU-D      PIC X(20).
+          05 KOD-DOSTAWCY      PIC X(10).
+          05 NAZWA-DOSTAWCY    PIC X(30).
+          05 CZAS-DOSTAWY-D    PIC 9(3).
+
+       FD POFILE.
+       01 PO-REC PIC X(80).
+
+       FD AUDYTFILE.
+       01 AUD-REC PIC X(100).
+
+       FD CSVFILE.
+       01 CSV-REC PIC X(100).
+
+       FD NISKIFILE.
+       01 NISKI-REC PIC X(80).
+
+       FD SPISFILE.
+       01 SPIS-PLIK-REC PIC X(50).
+
+       FD BACKFILE  BLOCK CONTAINS 0.
+       01 BACK-REC.
+          05 TOWAR-KLUCZ-B.
+             10 TOWAR-B       PIC X(20).
+             10 LOKALIZACJA-B PIC X(10).
+          05 WAGA-B       PIC ZZZZZZZ9.999.
+          05 CENA-B       PIC ZZZZZZZ9.99.
+          05 ILOSC-B      PIC ZZZZZZZ9.99.
+          05 MIN-ILOSC-B  PIC ZZZZZZZ9.99.
+          05 CATEGORY-B   PIC X(10).
+          05 DATA-AKT-B   PIC 9(6).
+          05 CZAS-AKT-B   PIC 9(8).
+          05 JEDNOSTKA-B    PIC X(4).
+          05 PRZELICZNIK-B  PIC 9(5).
+          05 PRECYZJA-WAGA-B PIC 9(1).
+
+       FD CENAFILE.
+       01 CENA-HIST-REC PIC X(100).
+
+       FD ARCHIWFILE.
+       01 ARCHIWUM-REC PIC X(120).
+
+       SD SORTFILE.
+       01 SORT-REC.
+          05 TOWAR-KLUCZ-S.
+             10 TOWAR-S       PIC X(20).
+             10 LOKALIZACJA-S PIC X(10).
+          05 WAGA-S       PIC ZZZZZZZ9.999.
+          05 CENA-S       PIC ZZZZZZZ9.99.
+          05 ILOSC-S      PIC ZZZZZZZ9.99.
+          05 MIN-ILOSC-S  PIC ZZZZZZZ9.99.
+          05 CATEGORY-S   PIC X(10).
+          05 DATA-AKT-S   PIC 9(6).
+          05 CZAS-AKT-S   PIC 9(8).
+          05 JEDNOSTKA-S    PIC X(4).
+          05 PRZELICZNIK-S  PIC 9(5).
+          05 PRECYZJA-WAGA-S PIC 9(1).
+          05 WARTOSC-S    PIC 9(9)V99.
 
        WORKING-STORAGE SECTION.
        01 WYBOR     PIC X(1).
@@ -29,233 +143,2266 @@
           88 C                VALUE "C".
           88 D                VALUE "D".
           88 E                VALUE "E".
+          88 F                VALUE "F".
+          88 G                VALUE "G".
+          88 H                VALUE "H".
+          88 I                VALUE "I".
+          88 J                VALUE "J".
+          88 K                VALUE "K".
+          88 L                VALUE "L".
+          88 M                VALUE "M".
+          88 O                VALUE "O".
+          88 P                VALUE "P".
+          88 Q                VALUE "Q".
+          88 R                VALUE "R".
+          88 S                VALUE "S".
+          88 U                VALUE "U".
           88 Z                VALUE "Z".
+          88 W                VALUE "W".
+          88 X                VALUE "X".
+          88 Y                VALUE "Y".
        01 ERR       PIC 99.
+       01 PROG-NISKI-STAN PIC 9(7)V99 VALUE 10.
+       01 WS-PROG-EFEKTYWNY PIC 9(7)V99.
+       01 WS-WARTOSC-POZ PIC 9(11)V99.
+       01 WS-WARTOSC-SUMA PIC 9(11)V99.
+       01 WS-ILOSC-LICZBA PIC 9(7)V99.
+       01 WS-CENA-LICZBA PIC 9(7)V99.
+       01 WYBOR-DOST PIC X(1).
+          88 DOST-SZUKAJ      VALUE "S".
+          88 DOST-ZAPISZ      VALUE "Z".
+       01 WS-BRAK PIC 9(7)V99.
+       01 DOST-OTWARTY PIC X(1) VALUE "N".
+          88 DOST-JEST-OTWARTY VALUE "T".
+       01 WS-AUD-DATA PIC 9(6).
+       01 WS-AUD-CZAS PIC 9(8).
+       01 WS-AUD-OPERACJA PIC X(10).
+       01 WS-AUD-PRZED PIC 9(7)V99.
+       01 WS-AUD-PO    PIC 9(7)V99.
+       01 WS-AUDYT-LINE.
+          05 WS-AUD-DATA-O    PIC 9(6).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-CZAS-O    PIC 9(8).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-OPER-O    PIC X(10).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-TOWAR-O   PIC X(20).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-PRZED-O   PIC Z(7)9.99.
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-PO-O      PIC Z(7)9.99.
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-TYP-O     PIC X(12).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-LOK-O     PIC X(10).
+       01 WS-AUD-TYP PIC X(12) VALUE SPACES.
+       01 WS-TYP-TRANS PIC X(1).
+          88 TYP-PRZYJECIE  VALUE "1".
+          88 TYP-WYDANIE    VALUE "2".
+          88 TYP-KOREKTA    VALUE "3".
+          88 TYP-ZWROT      VALUE "4".
+       01 WS-RUCH-DZIS PIC 9(6).
+       01 WS-RUCH-N PIC 9(4) VALUE 0.
+       01 WS-RUCH-I PIC 9(4).
+       01 WS-RUCH-ZNALEZIONY PIC X(1).
+          88 WS-RUCH-JEST-ZNALEZIONY VALUE "T".
+       01 WS-RUCH-LIMIT PIC X(1) VALUE "N".
+          88 WS-RUCH-LIMIT-PRZEKROCZONY VALUE "T".
+       01 WS-RUCH-TAB OCCURS 500.
+          05 WS-RUCH-TOWAR    PIC X(20).
+          05 WS-RUCH-LOK      PIC X(10).
+          05 WS-RUCH-NETTO    PIC S9(7)V99.
+          05 WS-RUCH-LICZNIK  PIC 9(4).
+       01 WS-RUCH-PRZED-N PIC 9(7)V99.
+       01 WS-RUCH-PO-N    PIC 9(7)V99.
+       01 WS-BLAD-KONTEKST PIC X(20).
+       01 WS-BLAD-OPIS PIC X(40).
+       01 WS-ZMIANA-OK PIC X(1) VALUE "N".
+          88 WS-ZMIANA-OK-JEST VALUE "T".
+       01 WS-POTWIERDZ-TOWAR PIC X(20).
+       01 WS-POTWIERDZONE PIC X(1) VALUE "N".
+          88 WS-POTWIERDZONE-JEST VALUE "T".
+       01 WS-CO-ZMIENIC PIC X(1).
+          88 WS-ZMIEN-ILOSC      VALUE "1".
+          88 WS-ZMIEN-WAGE-CENE  VALUE "2".
+       01 WS-TOWAR-NOWY PIC X(20).
+       01 WS-DUPLIKAT PIC X(1) VALUE "N".
+          88 WS-DUPLIKAT-JEST VALUE "T".
+       01 WS-EKSPORT PIC X(1).
+          88 EKSPORT-TAK VALUE "T".
+       01 WS-CSV-LINE.
+          05 WS-CSV-TOWAR    PIC X(20).
+          05 FILLER          PIC X VALUE ",".
+          05 WS-CSV-LOK      PIC X(10).
+          05 FILLER          PIC X VALUE ",".
+          05 WS-CSV-WAGA     PIC Z(7)9.999.
+          05 FILLER          PIC X VALUE ",".
+          05 WS-CSV-CENA     PIC Z(7)9.99.
+          05 FILLER          PIC X VALUE ",".
+          05 WS-CSV-ILOSC    PIC Z(7)9.99.
+          05 FILLER          PIC X VALUE ",".
+          05 WS-CSV-WARTOSC  PIC Z(9)9.99.
+       01 WS-PO-LINE.
+          05 WS-PO-TOWAR   PIC X(20).
+          05 FILLER        PIC X(1) VALUE ",".
+          05 WS-PO-LOK     PIC X(10).
+          05 FILLER        PIC X(1) VALUE ",".
+          05 WS-PO-BRAK    PIC Z(7)9.99.
+          05 FILLER        PIC X(1) VALUE ",".
+          05 WS-PO-DOSTAWCA PIC X(30).
+       01 WS-PO-ZAPIS-BLAD PIC X(1) VALUE "N".
+          88 WS-PO-JEST-BLAD-ZAPISU VALUE "T".
+       01 WS-NISKI-LINE.
+          05 WS-NISKI-TOWAR   PIC X(20).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-NISKI-LOK     PIC X(10).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-NISKI-ILOSC   PIC Z(7)9.99.
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-NISKI-PROG    PIC Z(7)9.99.
+       01 WS-NISKI-ZAPIS-BLAD PIC X(1) VALUE "N".
+          88 WS-NISKI-JEST-BLAD-ZAPISU VALUE "T".
+       01 WS-BACKUP-ZAPIS-BLAD PIC X(1) VALUE "N".
+          88 WS-BACKUP-JEST-BLAD-ZAPISU VALUE "T".
+       01 WS-CSV-ZAPIS-BLAD PIC X(1) VALUE "N".
+          88 WS-CSV-JEST-BLAD-ZAPISU VALUE "T".
+       01 WS-SPIS-PLIK-LINE.
+          05 WS-SPIS-PLIK-TOWAR  PIC X(20).
+          05 FILLER              PIC X VALUE SPACE.
+          05 WS-SPIS-PLIK-LOK    PIC X(10).
+          05 FILLER              PIC X VALUE SPACE.
+          05 WS-SPIS-PLIK-ILOSC  PIC 9(7)V99.
+       01 WS-SPIS-PLIK-ROZNICA   PIC S9(7)V99.
+       01 WS-SPIS-PLIK-ZGODNE    PIC 9(5) VALUE 0.
+       01 WS-SPIS-PLIK-ZMIENIONE PIC 9(5) VALUE 0.
+       01 WS-SPIS-PLIK-BRAK      PIC 9(5) VALUE 0.
        01 KASUJ     PIC X(1).
           88 T                VALUE "T".
           88 N                VALUE "N".
-       01 ZMIANA    PIC S9(9).
-       01 ILOSC-ZMIANA PIC S9(9).
-       01 KLUCZ PIC X(10).
-       01 WORK PIC X(50).
-       01 NN PIC 9(9).
-       01 II PIC 9(9) VALUE 1.
-       01 II1 PIC 9(9) VALUE 1.
-       01 JJ PIC 9(9) VALUE 1.
-
-       01 TABLICA-TOW OCCURS 100.
-          05 TOWAR-TOW  PIC X(20).
-          05 WAGA-TOW   PIC ZZZZZZZ9.99.
-          05 CENA-TOW   PIC ZZZZZZZ9.99.
-          05 ILOSC-TOW  PIC ZZZZZZZ9.99.
+       01 ZMIANA    PIC S9(7)V99.
+       01 ILOSC-ZMIANA PIC S9(7)V99.
+       01 WS-SORT-EOF PIC X(1) VALUE "N".
+          88 WS-SORT-KONIEC VALUE "T".
+       01 WS-SORT-POLE PIC X(1).
+          88 WS-POLE-CENA  VALUE "1".
+          88 WS-POLE-TOWAR VALUE "2".
+          88 WS-POLE-ILOSC VALUE "3".
+       01 WS-SORT-KIERUNEK PIC X(1).
+          88 WS-SORT-ROSNACO  VALUE "A".
+          88 WS-SORT-MALEJACO VALUE "M".
+       01 WS-KAT-POPRZEDNIA PIC X(10).
+       01 WS-KAT-PIERWSZY PIC X(1) VALUE "T".
+          88 WS-KAT-JEST-PIERWSZY VALUE "T".
+       01 WS-KAT-ILOSC-SUMA PIC 9(9)V99.
+       01 WS-KAT-WARTOSC-SUMA PIC 9(11)V99.
+       01 WS-OGOL-ILOSC-SUMA PIC 9(9)V99.
+       01 WS-OGOL-WARTOSC-SUMA PIC 9(11)V99.
+       01 WS-WAGA-LICZBA PIC 9(7)V999.
+       01 WS-WAGA-POZ PIC 9(11)V99.
+       01 WS-WAGA-SUMA PIC 9(11)V99.
+       01 WS-WAGA-FILTR PIC X(1).
+          88 WAGA-WSZYSTKO   VALUE "W".
+          88 WAGA-KATEGORIA  VALUE "K".
+       01 WS-WAGA-KATEGORIA PIC X(10).
+       01 WS-ABC-SUMA PIC 9(11)V99.
+       01 WS-ABC-CUM  PIC 9(11)V99.
+       01 WS-ABC-PROCENT PIC 999V99.
+       01 WS-ABC-PROCENT-O PIC ZZ9.99.
+       01 WS-ABC-KLASA PIC X(1).
+       01 WS-UJEMNE-LICZNIK PIC 9(7) VALUE 0.
+       01 WS-SPIS-LICZONO PIC ZZZZZZZ9.99.
+       01 WS-SPIS-LICZONO-N PIC 9(7)V99.
+       01 WS-SPIS-ROZNICA PIC S9(7)V99.
+       01 WS-SPIS-KSIEGOWA PIC 9(7)V99.
+       01 WS-SPIS-ZAMKNIETE PIC X(1) VALUE "N".
+          88 WS-SPIS-JEST-ZAMKNIETE VALUE "T".
+       01 WS-PARAM-WSADOWY PIC X(20).
+       01 WS-TRYB-WSADOWY PIC X(1) VALUE "N".
+          88 TRYB-JEST-WSADOWY VALUE "T".
+       01 WS-ROLA-OPERATORA PIC X(1) VALUE "A".
+          88 ROLA-ADMIN    VALUE "A".
+          88 ROLA-PODGLAD  VALUE "V".
+       01 WS-CH-DATA PIC 9(6).
+       01 WS-CH-CZAS PIC 9(8).
+       01 WS-CH-STARA PIC 9(7)V99.
+       01 WS-CH-NOWA  PIC 9(7)V99.
+       01 WS-CENA-HIST-LINE.
+          05 WS-CH-DATA-O    PIC 9(6).
+          05 FILLER          PIC X VALUE SPACE.
+          05 WS-CH-CZAS-O    PIC 9(8).
+          05 FILLER          PIC X VALUE SPACE.
+          05 WS-CH-TOWAR-O   PIC X(20).
+          05 FILLER          PIC X VALUE SPACE.
+          05 WS-CH-LOK-O     PIC X(10).
+          05 FILLER          PIC X VALUE SPACE.
+          05 WS-CH-STARA-O   PIC Z(7)9.99.
+          05 FILLER          PIC X VALUE SPACE.
+          05 WS-CH-NOWA-O    PIC Z(7)9.99.
+       01 WS-CH-SZUKANY PIC X(20).
+       01 WS-CH-SZUKANA-LOK PIC X(10).
+       01 WS-CH-ZNALEZIONO PIC X(1) VALUE "N".
+       01 ERR-B PIC 99.
+       01 ERR-D PIC 99.
+       01 ERR-P PIC 99.
+       01 ERR-AUD PIC 99.
+       01 ERR-CSV PIC 99.
+       01 ERR-CENA PIC 99.
+       01 ERR-ARCH PIC 99.
+       01 ERR-NISKI PIC 99.
+       01 ERR-SPIS PIC 99.
+       01 WS-BLAD-KOD PIC 99.
+       01 WS-BACKUP-NAZWA PIC X(40).
+       01 WS-BACKUP-DATA PIC 9(6).
+       01 WS-BACKUP-CZAS PIC 9(8).
+       01 WS-LOKALIZACJA-NOWA PIC X(10).
+       01 WS-STANY-LOKALIZACJA PIC X(10).
+       01 WS-KONS-POPRZEDNI PIC X(20).
+       01 WS-KONS-PIERWSZY PIC X(1) VALUE "T".
+          88 WS-KONS-JEST-PIERWSZY VALUE "T".
+       01 WS-KONS-ILOSC-SUMA PIC 9(9)V99.
+       01 WS-ARCH-DATA PIC 9(6).
+       01 WS-ARCH-CZAS PIC 9(8).
+       01 WS-ARCH-LINE.
+          05 WS-ARCH-TOWAR-O      PIC X(20).
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-ARCH-LOK-O        PIC X(10).
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-ARCH-WAGA-O       PIC ZZZZZZZ9.999.
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-ARCH-CENA-O       PIC ZZZZZZZ9.99.
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-ARCH-ILOSC-O      PIC ZZZZZZZ9.99.
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-ARCH-MIN-ILOSC-O  PIC ZZZZZZZ9.99.
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-ARCH-KATEGORIA-O  PIC X(10).
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-ARCH-DATA-O       PIC 9(6).
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-ARCH-CZAS-O       PIC 9(8).
+
+       01 WS-SUG-SUMA-WYDANE PIC 9(9)V99.
+       01 WS-SUG-NAJSTARSZA-INT PIC 9(9).
+       01 WS-SUG-ZNALEZIONO-RUCH PIC X(1).
+          88 WS-SUG-JEST-RUCH VALUE "T".
+       01 WS-SUG-DNI-HISTORII PIC 9(5).
+       01 WS-SUG-USREDNIA PIC 9(7)V99.
+       01 WS-SUG-DNI-ZAPASU PIC 9(7).
+       01 WS-SUG-DZIS-6 PIC 9(6).
+       01 WS-SUG-DZIS-8 PIC 9(8).
+       01 WS-SUG-DZIS-INT PIC 9(9).
+       01 WS-SUG-DATA-INT PIC 9(9).
+       01 WS-SUG-WYCZERP-INT PIC 9(9).
+       01 WS-SUG-WYCZERP-8 PIC 9(8).
+       01 WS-SUG-DOSTAWA-INT PIC 9(9).
+       01 WS-SUG-DOSTAWA-8 PIC 9(8).
+       01 WS-SUG-MA-DOSTAWCE PIC X(1).
+          88 WS-SUG-JEST-DOSTAWCA VALUE "T".
+       01 WS-SUG-CZAS-DOSTAWY PIC 9(3).
+       01 WS-SUG-PRZED-N PIC 9(7)V99.
+       01 WS-SUG-PO-N PIC 9(7)V99.
+       01 WS-FRAGMENT PIC X(20).
+       01 WS-FRAG-DL PIC 99.
+       01 WS-FRAG-POZ PIC 99.
+       01 WS-FRAG-PASUJE PIC X(1).
+          88 WS-FRAG-PASUJE-JEST VALUE "T".
+       01 WS-FRAG-LICZNIK PIC 9(5).
+       01 WS-PRZELICZNIK-N PIC 9(5).
+       01 WS-OPAK-CALE PIC 9(7).
+       01 WS-OPAK-RESZTA PIC 9(7)V99.
+       01 WS-STANY-TERMIN PIC 9(6).
+       01 WS-STANY-CZAS PIC 9(8).
+       01 WS-STANY-STRONA PIC 9(3) VALUE 1.
+       01 WS-STANY-LICZNIK-STR PIC 9(3) VALUE 0.
+       01 WS-STANY-MAX-LINII PIC 9(3) VALUE 20.
+       01 WS-STANY-PODSUMA PIC 9(11)V99.
+       01 WS-WEJSCIE-TRYB PIC X(1).
+          88 WEJSCIE-KLAWIATURA  VALUE "K".
+          88 WEJSCIE-SKANER      VALUE "S".
+       01 WS-SKAN-KOD PIC X(30).
+       01 WS-SKAN-DL PIC 99.
+       01 WS-WALID-WEJSCIE PIC X(12).
+       01 WS-WALID-POZYCJA PIC 99.
+       01 WS-WALID-LICZBA PIC S9(7)V999.
+       01 WS-WALID-OK PIC X(1).
+          88 WS-WALID-OK-JEST VALUE "T".
+       01 WS-WALID-PROMPT PIC X(40).
+       01 WS-WAGA-ZAOKR PIC 9(7)V99.
+       01 WS-WAGA-PRZED-ZAOKR PIC 9(7)V999.
+       01 WS-ZM-WAGA-NOWA PIC 9(7)V999.
+       01 WS-ZM-CENA-NOWA PIC 9(7)V99.
 
 
        PROCEDURE DIVISION.
 
+           ACCEPT WS-PARAM-WSADOWY FROM COMMAND-LINE
+           IF WS-PARAM-WSADOWY NOT = SPACES
+              MOVE "T" TO WS-TRYB-WSADOWY
+              MOVE WS-PARAM-WSADOWY(1:1) TO WYBOR
+              PERFORM 050-WYKONAJ-OPCJE
+              STOP RUN
+           END-IF
+
+           MOVE "N" TO WS-WALID-OK
+           PERFORM UNTIL WS-WALID-OK-JEST
+              DISPLAY "ROLA OPERATORA: A=PELNY DOSTEP  V=TYLKO PODGLAD"
+              ACCEPT WS-ROLA-OPERATORA
+              IF ROLA-ADMIN OR ROLA-PODGLAD
+                 MOVE "T" TO WS-WALID-OK
+              ELSE
+                 DISPLAY "WYBOR NIEPRAWIDLOWY - PODAJ DOKLADNIE A LUB V"
+              END-IF
+           END-PERFORM
+
            PERFORM UNTIL Z
 
                    DISPLAY "MENU"
                    DISPLAY "A. POKAZ STANY MAGAZYNOWE"
-                   DISPLAY "B. DODAJ STANY MAGAZYNOWE"
-                   DISPLAY "C. USUN STANY MAGAZYNOWE"
-                   DISPLAY "D. ZMIEN ILOSCI NA STANIE"
-                   DISPLAY "E. SORTUJ STANY PO CENIE"
+                   IF NOT ROLA-PODGLAD
+                      DISPLAY "B. DODAJ STANY MAGAZYNOWE"
+                      DISPLAY "C. USUN STANY MAGAZYNOWE"
+                      DISPLAY "D. ZMIEN ILOSCI NA STANIE"
+                   END-IF
+                   DISPLAY "E. SORTUJ STANY MAGAZYNOWE"
+                   DISPLAY "F. STANY PONIZEJ PROGU ZAMOWIENIA"
+                   IF NOT ROLA-PODGLAD
+                      DISPLAY "G. DOSTAWCY TOWAROW"
+                   END-IF
+                   DISPLAY "H. GENERUJ ZAMOWIENIA DO DOSTAWCOW"
+                   DISPLAY "I. SZUKAJ TOWARU (BEZ ZMIAN)"
+                   DISPLAY "J. RAPORT WG KATEGORII"
+                   DISPLAY "K. RAPORT WAGI PRZESYLKI"
+                   DISPLAY "L. SKAN UJEMNYCH ILOSCI"
+                   IF NOT ROLA-PODGLAD
+                      DISPLAY "M. SPIS Z NATURY (INWENTARYZACJA)"
+                   END-IF
+                   DISPLAY "O. HISTORIA CEN TOWARU"
+                   DISPLAY "P. ARCHIWUM OKRESOWE BAZA5"
+                   DISPLAY "Q. ANALIZA ABC WG WARTOSCI"
+                   DISPLAY "R. RAPORT SKONSOLIDOWANY WG TOWARU"
+                   DISPLAY "S. SUGESTIE ZAMOWIEN (CZAS DOSTAWY)"
+                   DISPLAY "U. SZUKAJ PO FRAGMENCIE NAZWY"
+                   IF NOT ROLA-PODGLAD
+                      DISPLAY "W. PRZYJMIJ ZWROT TOWARU"
+                   END-IF
+                   DISPLAY "X. RUCH DZISIAJ (RAPORT DZIENNY)"
+                   IF NOT ROLA-PODGLAD
+                      DISPLAY "Y. KOREKTA ZBIORCZA Z PLIKU SPISU"
+                   END-IF
                    DISPLAY "Z. WYJDZ"
 
                    ACCEPT WYBOR
 
-                   IF A
-                      PERFORM 100-STANY
-                   END-IF
+                   PERFORM 050-WYKONAJ-OPCJE
 
-                   IF B
-                      PERFORM 200-DODAJ
+           END-PERFORM
 
-                   END-IF
+           STOP RUN
+           .
 
-                   IF C
-                      PERFORM 300-USUN
+       050-WYKONAJ-OPCJE.
 
-                   END-IF
+           IF A
+              PERFORM 100-STANY
+           END-IF
 
-                   IF D
-                      PERFORM 400-ZMIEN
+           IF B
+              IF ROLA-PODGLAD
+                 DISPLAY "BRAK UPRAWNIEN DO TEJ OPCJI (TYLKO PODGLAD)"
+              ELSE
+                 PERFORM 200-DODAJ
+              END-IF
+           END-IF
 
-                   END-IF
+           IF C
+              IF ROLA-PODGLAD
+                 DISPLAY "BRAK UPRAWNIEN DO TEJ OPCJI (TYLKO PODGLAD)"
+              ELSE
+                 PERFORM 300-USUN
+              END-IF
+           END-IF
 
-                   IF E
-                      PERFORM 500-SORTUJCENA
+           IF D
+              IF ROLA-PODGLAD
+                 DISPLAY "BRAK UPRAWNIEN DO TEJ OPCJI (TYLKO PODGLAD)"
+              ELSE
+                 PERFORM 400-ZMIEN
+              END-IF
+           END-IF
 
-                   END-IF
+           IF E
+              PERFORM 500-SORTUJCENA
 
-                   IF Z
-                      CLOSE INFILE
-                      STOP RUN
-                   END-IF
+           END-IF
 
-           END-PERFORM
-           .
+           IF F
+              PERFORM 600-NISKI-STAN
+           END-IF
 
+           IF G
+              IF ROLA-PODGLAD
+                 DISPLAY "BRAK UPRAWNIEN DO TEJ OPCJI (TYLKO PODGLAD)"
+              ELSE
+                 PERFORM 700-DOSTAWCY
+              END-IF
+           END-IF
+
+           IF H
+              PERFORM 800-GENERUJ-PO
+           END-IF
+
+           IF I
+              PERFORM 350-SZUKAJ
+           END-IF
+
+           IF J
+              PERFORM 920-RAPORT-KATEGORII
+           END-IF
+
+           IF K
+              PERFORM 940-RAPORT-WAGI
+           END-IF
+
+           IF L
+              PERFORM 945-SKAN-UJEMNE
+           END-IF
+
+           IF M
+              IF ROLA-PODGLAD
+                 DISPLAY "BRAK UPRAWNIEN DO TEJ OPCJI (TYLKO PODGLAD)"
+              ELSE
+                 PERFORM 960-SPIS-Z-NATURY
+              END-IF
+           END-IF
+
+           IF O
+              PERFORM 980-HISTORIA-CEN
+           END-IF
+
+           IF P
+              PERFORM 972-ARCHIWUM-OKRESOWE
+           END-IF
+
+           IF Q
+              PERFORM 990-ANALIZA-ABC
+           END-IF
+
+           IF R
+              PERFORM 993-KONSOLIDACJA
+           END-IF
+
+           IF S
+              PERFORM 994-SUGESTIE-ZAMOWIEN
+           END-IF
+
+           IF U
+              PERFORM 360-SZUKAJ-CZESCIOWO
+           END-IF
+
+           IF W
+              IF ROLA-PODGLAD
+                 DISPLAY "BRAK UPRAWNIEN DO TEJ OPCJI (TYLKO PODGLAD)"
+              ELSE
+                 PERFORM 450-PRZYJMIJ-ZWROT
+              END-IF
+           END-IF
+
+           IF X
+              PERFORM 995-RUCH-DZISIAJ
+           END-IF
+
+           IF Y
+              IF ROLA-PODGLAD
+                 DISPLAY "BRAK UPRAWNIEN DO TEJ OPCJI (TYLKO PODGLAD)"
+              ELSE
+                 PERFORM 997-KOREKTA-Z-PLIKU
+              END-IF
+           END-IF
+
+           IF Z AND NOT TRYB-JEST-WSADOWY
+              CLOSE INFILE
+           END-IF
+           .
 
        100-STANY.
 
-           OPEN I-O INFILE.
+           OPEN INPUT INFILE.
            IF ERR NOT = 0
-              DISPLAY 'open error =' ERR
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
            END-IF
 
-           DISPLAY "STANY MAGAZYNOWE NA DZIS:"
-           DISPLAY " "
+           IF TRYB-JEST-WSADOWY
+              MOVE "T" TO WS-EKSPORT
+              MOVE SPACES TO WS-STANY-LOKALIZACJA
+           ELSE
+              DISPLAY "CZY ZAPISAC RAPORT TAKZE DO PLIKU CSV? T/N"
+              ACCEPT WS-EKSPORT
+              DISPLAY "FILTRUJ WG LOKALIZACJI? (PUSTE = WSZYSTKIE)"
+              ACCEPT WS-STANY-LOKALIZACJA
+           END-IF
+           MOVE "N" TO WS-CSV-ZAPIS-BLAD
+           IF EKSPORT-TAK
+              OPEN OUTPUT CSVFILE
+              IF ERR-CSV NOT = 0
+                 MOVE "T" TO WS-CSV-ZAPIS-BLAD
+                 MOVE ERR-CSV TO WS-BLAD-KOD
+                 MOVE "OTWARCIE StanyExport.csv" TO WS-BLAD-KONTEKST
+                 PERFORM 950-OPISZ-BLAD
+              END-IF
+           END-IF
 
-           DISPLAY "                    MASA      CENA      ILOSC"
+           ACCEPT WS-STANY-TERMIN FROM DATE
+           ACCEPT WS-STANY-CZAS FROM TIME
 
+           MOVE 0 TO WS-WARTOSC-SUMA
+           MOVE 1 TO WS-STANY-STRONA
+           MOVE 0 TO WS-STANY-LICZNIK-STR
+           MOVE 0 TO WS-STANY-PODSUMA
+           PERFORM 110-NAGLOWEK-STRONY
 
            READ INFILE
            PERFORM UNTIL ERR > 0
-                   DISPLAY IN-REC
-                   READ INFILE
+              IF WS-STANY-LOKALIZACJA = SPACES OR
+                 LOKALIZACJA OF IN-REC = WS-STANY-LOKALIZACJA
+                   IF WS-STANY-LICZNIK-STR >= WS-STANY-MAX-LINII
+                      DISPLAY "  PODSUMA STRONY " WS-STANY-STRONA
+                              ": " WS-STANY-PODSUMA
+                      ADD 1 TO WS-STANY-STRONA
+                      MOVE 0 TO WS-STANY-LICZNIK-STR
+                      MOVE 0 TO WS-STANY-PODSUMA
+                      PERFORM 110-NAGLOWEK-STRONY
+                   END-IF
+
+                   MOVE ILOSC OF IN-REC TO WS-ILOSC-LICZBA
+                   MOVE CENA OF IN-REC TO WS-CENA-LICZBA
+                   COMPUTE WS-WARTOSC-POZ =
+                           WS-ILOSC-LICZBA * WS-CENA-LICZBA
+                   ADD WS-WARTOSC-POZ TO WS-WARTOSC-SUMA
+                   ADD WS-WARTOSC-POZ TO WS-STANY-PODSUMA
+                   ADD 1 TO WS-STANY-LICZNIK-STR
+                   DISPLAY IN-REC "   " WS-WARTOSC-POZ
+                   MOVE PRZELICZNIK OF IN-REC TO WS-PRZELICZNIK-N
+                   IF WS-PRZELICZNIK-N > 1
+                      DIVIDE WS-ILOSC-LICZBA BY WS-PRZELICZNIK-N
+                         GIVING WS-OPAK-CALE
+                         REMAINDER WS-OPAK-RESZTA
+                      DISPLAY "   W OPAKOWANIACH: " WS-OPAK-CALE
+                              " + " WS-OPAK-RESZTA " "
+                              JEDNOSTKA OF IN-REC
+                   END-IF
+                   IF EKSPORT-TAK AND NOT WS-CSV-JEST-BLAD-ZAPISU
+                      MOVE TOWAR OF IN-REC TO WS-CSV-TOWAR
+                      MOVE LOKALIZACJA OF IN-REC TO WS-CSV-LOK
+                      MOVE WAGA OF IN-REC TO WS-CSV-WAGA
+                      MOVE CENA OF IN-REC TO WS-CSV-CENA
+                      MOVE ILOSC OF IN-REC TO WS-CSV-ILOSC
+                      MOVE WS-WARTOSC-POZ TO WS-CSV-WARTOSC
+                      WRITE CSV-REC FROM WS-CSV-LINE
+                      IF ERR-CSV NOT = 0
+                         MOVE "T" TO WS-CSV-ZAPIS-BLAD
+                      END-IF
+                   END-IF
+              END-IF
+              READ INFILE
            END-PERFORM
+           DISPLAY "  PODSUMA STRONY " WS-STANY-STRONA ": "
+                   WS-STANY-PODSUMA
            DISPLAY "---------------------"
+           IF EKSPORT-TAK
+              CLOSE CSVFILE
+              IF WS-CSV-JEST-BLAD-ZAPISU
+                 DISPLAY "BLAD ZAPISU StanyExport.csv - EKSPORT "
+                         "NIEKOMPLETNY"
+              ELSE
+                 DISPLAY "RAPORT ZAPISANY DO StanyExport.csv"
+              END-IF
+           END-IF
+           DISPLAY "WARTOSC CALEGO MAGAZYNU: " WS-WARTOSC-SUMA
       *     DISPLAY 'Ostatni status=' ERR
            CLOSE INFILE
 
            .
+
+       110-NAGLOWEK-STRONY.
+
+           DISPLAY " "
+           DISPLAY "STANY MAGAZYNOWE  DATA: " WS-STANY-TERMIN(1:2) "/"
+                   WS-STANY-TERMIN(3:2) "/" WS-STANY-TERMIN(5:2)
+                   " CZAS: " WS-STANY-CZAS(1:2) ":" WS-STANY-CZAS(3:2)
+                   "  STRONA: " WS-STANY-STRONA
+           DISPLAY "               MASA     CENA     ILOSC  WARTOSC"
+           .
        200-DODAJ.
 
-           OPEN EXTEND INFILE.
+           OPEN I-O INFILE.
            IF ERR NOT = 0
-              DISPLAY 'open error =' ERR
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+           DISPLAY "K=KLAWIATURA  S=SKANER KODOW KRESKOWYCH"
+           ACCEPT WS-WEJSCIE-TRYB
+           IF WEJSCIE-SKANER
+              PERFORM 190-WCZYTAJ-TOWAR-SKANER
+           ELSE
+              DISPLAY "PODAJ NAZWE TOWARU"
+              ACCEPT TOWAR
            END-IF
-           DISPLAY "PODAJ NAZWE TOWARU"
+           MOVE TOWAR TO WS-TOWAR-NOWY
+           DISPLAY "PODAJ KOD LOKALIZACJI"
+           ACCEPT LOKALIZACJA
+           MOVE LOKALIZACJA TO WS-LOKALIZACJA-NOWA
+
+           START INFILE KEY = TOWAR-KLUCZ
+           MOVE "N" TO WS-DUPLIKAT
+           IF ERR = 0
+              READ INFILE
+              IF ERR = 0
+                 MOVE "T" TO WS-DUPLIKAT
+              END-IF
+           END-IF
+
+           IF WS-DUPLIKAT-JEST
+              DISPLAY "TOWAR " WS-TOWAR-NOWY " W LOKALIZACJI "
+                      WS-LOKALIZACJA-NOWA " JUZ ISTNIEJE W BAZIE."
+              DISPLAY "UZYJ OPCJI D (ZMIEN ILOSCI NA STANIE) ZAMIAST"
+              DISPLAY "PONOWNEGO DODAWANIA."
+              CLOSE INFILE
+              PERFORM 400-ZMIEN
+           ELSE
+              MOVE WS-TOWAR-NOWY TO TOWAR
+              MOVE WS-LOKALIZACJA-NOWA TO LOKALIZACJA
+              DISPLAY "Z ILOMA MIEJSCAMI PO PRZECINKU WAZONY JEST "
+                      "TEN TOWAR? 2 LUB 3"
+              ACCEPT PRECYZJA-WAGA
+              IF PRECYZJA-WAGA NOT = 2 AND PRECYZJA-WAGA NOT = 3
+                 MOVE 2 TO PRECYZJA-WAGA
+              END-IF
+              MOVE "PODAJ WAGE TOWARU" TO WS-WALID-PROMPT
+              PERFORM 195-WCZYTAJ-NIEUJEMNA
+              MOVE WS-WALID-LICZBA TO WAGA
+              IF PRECYZJA-WAGA = 2
+                 PERFORM 196-ZAOKRAGLIJ-WAGE
+              END-IF
+              MOVE "PODAJ CENE TOWARU" TO WS-WALID-PROMPT
+              PERFORM 195-WCZYTAJ-NIEUJEMNA
+              MOVE WS-WALID-LICZBA TO CENA
+              MOVE "PODAJ ILOSC TOWARU" TO WS-WALID-PROMPT
+              PERFORM 195-WCZYTAJ-NIEUJEMNA
+              MOVE WS-WALID-LICZBA TO ILOSC
+              DISPLAY "PODAJ PROG ZAMOWIENIA (MINIMALNA ILOSC)"
+              ACCEPT MIN-ILOSC
+              DISPLAY "PODAJ KATEGORIE / DZIAL TOWARU"
+              ACCEPT CATEGORY
+              DISPLAY "PODAJ JEDNOSTKE WYDANIA (NP. SZT)"
+              ACCEPT JEDNOSTKA
+              DISPLAY "ILE JEDNOSTEK WYDANIA W JEDNYM OPAKOWANIU"
+                      " ZAKUPU (1 = BRAK PRZELICZNIKA)"
+              ACCEPT PRZELICZNIK
+              IF PRZELICZNIK = 0
+                 MOVE 1 TO PRZELICZNIK
+              END-IF
+              ACCEPT DATA-AKT FROM DATE
+              ACCEPT CZAS-AKT FROM TIME
+              WRITE IN-REC
+              IF ERR NOT = 0
+                 MOVE "ZAPIS (WRITE)" TO WS-BLAD-KONTEKST
+                 MOVE ERR TO WS-BLAD-KOD
+                 PERFORM 950-OPISZ-BLAD
+              ELSE
+                 MOVE 0 TO WS-AUD-PRZED
+                 MOVE ILOSC OF IN-REC TO WS-AUD-PO
+                 MOVE "DODANIE" TO WS-AUD-OPERACJA
+                 MOVE "PRZYJECIE" TO WS-AUD-TYP
+                 PERFORM 900-AUDYT-ZAPISZ
+              END-IF
+              CLOSE INFILE
+           END-IF
+           .
+       300-USUN.
+
+           OPEN I-O INFILE.
+           IF ERR NOT = 0
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+
+           DISPLAY "PODAJ KOD TOWARU"
            ACCEPT TOWAR
-           DISPLAY "PODAJ WAGE TOWARU"
-           ACCEPT WAGA
-           DISPLAY "PODAJ CENE TOWARU"
-           ACCEPT CENA
-           DISPLAY "PODAJ ILOSC TOWARU"
-           ACCEPT ILOSC
-           WRITE IN-REC
+           DISPLAY "PODAJ LOKALIZACJE TOWARU"
+           ACCEPT LOKALIZACJA
+           START INFILE KEY = TOWAR-KLUCZ
            IF ERR NOT = 0
-              DISPLAY "WRITE ERROR" ERR
+              MOVE "START" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           ELSE
+              READ INFILE
            END-IF
+
+           IF ERR NOT = 0
+              MOVE "ODCZYT REKORDU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           ELSE
+              DISPLAY "CZY NAPEWNO CHCESZ SKASOAC TEN REKORD T/N"
+              ACCEPT KASUJ
+
+              MOVE "N" TO WS-POTWIERDZONE
+              IF T
+                 DISPLAY "POTWIERDZ PODAJAC PONOWNIE KOD TOWARU: "
+                         TOWAR OF IN-REC
+                 ACCEPT WS-POTWIERDZ-TOWAR
+                 IF WS-POTWIERDZ-TOWAR = TOWAR OF IN-REC
+                    MOVE "T" TO WS-POTWIERDZONE
+                 ELSE
+                    DISPLAY "KOD SIE NIE ZGADZA - KASOWANIE ANULOWANE"
+                 END-IF
+              END-IF
+
+              IF WS-POTWIERDZONE-JEST
+                 CLOSE INFILE
+                 PERFORM 970-KOPIA-ZAPASOWA
+                 IF WS-BACKUP-JEST-BLAD-ZAPISU
+                    DISPLAY "KASOWANIE ANULOWANE - KOPIA ZAPASOWA "
+                            "NIE POWIODLA SIE"
+                    OPEN I-O INFILE
+                 ELSE
+                    OPEN I-O INFILE
+                    IF ERR NOT = 0
+                       MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+                       MOVE ERR TO WS-BLAD-KOD
+                       PERFORM 950-OPISZ-BLAD
+                    END-IF
+                    START INFILE KEY = TOWAR-KLUCZ
+                    IF ERR NOT = 0
+                       MOVE "START" TO WS-BLAD-KONTEKST
+                       MOVE ERR TO WS-BLAD-KOD
+                       PERFORM 950-OPISZ-BLAD
+                    ELSE
+                       READ INFILE
+                    END-IF
+                    IF ERR NOT = 0
+                       MOVE "ODCZYT REKORDU" TO WS-BLAD-KONTEKST
+                       MOVE ERR TO WS-BLAD-KOD
+                       PERFORM 950-OPISZ-BLAD
+                    ELSE
+                       MOVE ILOSC OF IN-REC TO WS-AUD-PRZED
+                       IF ILOSC OF IN-REC = 0
+                          PERFORM 976-ARCHIWIZUJ-TOWAR
+                       END-IF
+                       DELETE INFILE
+
+                       IF ERR = 0
+                          DISPLAY "SKASOWALES"
+                          MOVE 0 TO WS-AUD-PO
+                          MOVE "USUNIECIE" TO WS-AUD-OPERACJA
+                          MOVE SPACES TO WS-AUD-TYP
+                          PERFORM 900-AUDYT-ZAPISZ
+                       ELSE
+                          MOVE "USUWANIE" TO WS-BLAD-KONTEKST
+                          MOVE ERR TO WS-BLAD-KOD
+                          PERFORM 950-OPISZ-BLAD
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
            CLOSE INFILE
            .
-       300-USUN.
 
-           OPEN I-O INFILE.
+       350-SZUKAJ.
+
+           OPEN INPUT INFILE.
            IF ERR NOT = 0
-              DISPLAY 'open error =' ERR
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
            END-IF
 
+           DISPLAY "PODAJ TOWAR DO WYSZUKANIA"
            ACCEPT TOWAR
-           START INFILE KEY >= TOWAR
+           DISPLAY "PODAJ LOKALIZACJE TOWARU"
+           ACCEPT LOKALIZACJA
+           START INFILE KEY = TOWAR-KLUCZ
            IF ERR NOT = 0
-              DISPLAY 'start error =' ERR
+              MOVE "START" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           ELSE
+              READ INFILE
            END-IF
-           READ INFILE
 
+           IF ERR = 0
+              DISPLAY "               MASA     CENA     ILOSC"
+              DISPLAY IN-REC
+           ELSE
+              DISPLAY "NIE ZNALEZIONO TOWARU"
+           END-IF
+
+           CLOSE INFILE
+           .
+
+       190-WCZYTAJ-TOWAR-SKANER.
+
+           DISPLAY "ZESKANUJ KOD KRESKOWY TOWARU"
+           ACCEPT WS-SKAN-KOD
+           MOVE FUNCTION TRIM(WS-SKAN-KOD) TO WS-SKAN-KOD
+           COMPUTE WS-SKAN-DL = FUNCTION LENGTH(FUNCTION TRIM
+                   (WS-SKAN-KOD))
+
+           IF WS-SKAN-DL > 0 AND WS-SKAN-KOD(1:1) = "*"
+              MOVE WS-SKAN-KOD(2:29) TO WS-SKAN-KOD
+              SUBTRACT 1 FROM WS-SKAN-DL
+           END-IF
+
+           IF WS-SKAN-DL > 0 AND WS-SKAN-KOD(WS-SKAN-DL:1) = "*"
+              MOVE SPACE TO WS-SKAN-KOD(WS-SKAN-DL:1)
+              SUBTRACT 1 FROM WS-SKAN-DL
+           END-IF
+
+           MOVE WS-SKAN-KOD TO TOWAR
+           DISPLAY "ODCZYTANY KOD TOWARU: " TOWAR
+           .
+
+       195-WCZYTAJ-NIEUJEMNA.
+
+           MOVE "N" TO WS-WALID-OK
+           PERFORM UNTIL WS-WALID-OK-JEST
+              DISPLAY WS-WALID-PROMPT
+              ACCEPT WS-WALID-WEJSCIE
+              COMPUTE WS-WALID-POZYCJA =
+                      FUNCTION TEST-NUMVAL(WS-WALID-WEJSCIE)
+              IF WS-WALID-WEJSCIE = SPACES OR WS-WALID-POZYCJA NOT = 0
+                 DISPLAY "WARTOSC NIEPRAWIDLOWA - PODAJ LICZBE"
+              ELSE
+                 COMPUTE WS-WALID-LICZBA =
+                         FUNCTION NUMVAL(WS-WALID-WEJSCIE)
+                 IF WS-WALID-LICZBA < 0
+                    DISPLAY "WARTOSC NIE MOZE BYC UJEMNA"
+                 ELSE
+                    MOVE "T" TO WS-WALID-OK
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
+       196-ZAOKRAGLIJ-WAGE.
+
+           MOVE WAGA TO WS-WAGA-PRZED-ZAOKR
+           COMPUTE WS-WAGA-ZAOKR ROUNDED = WS-WAGA-PRZED-ZAOKR
+           MOVE WS-WAGA-ZAOKR TO WAGA
+           .
+
+       360-SZUKAJ-CZESCIOWO.
+
+           DISPLAY "PODAJ FRAGMENT NAZWY TOWARU DO WYSZUKANIA"
+           ACCEPT WS-FRAGMENT
+           COMPUTE WS-FRAG-DL =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-FRAGMENT))
+           MOVE 0 TO WS-FRAG-LICZNIK
+
+           IF WS-FRAG-DL = 0
+              DISPLAY "PODAJ PRZYNAJMNIEJ JEDEN ZNAK"
+           ELSE
+              OPEN INPUT INFILE
+              IF ERR NOT = 0
+                 MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+                 MOVE ERR TO WS-BLAD-KOD
+                 PERFORM 950-OPISZ-BLAD
+              ELSE
+                 DISPLAY "               MASA     CENA     ILOSC"
+                 READ INFILE
+                 PERFORM UNTIL ERR > 0
+                    MOVE "N" TO WS-FRAG-PASUJE
+                    PERFORM VARYING WS-FRAG-POZ FROM 1 BY 1
+                       UNTIL WS-FRAG-POZ > (21 - WS-FRAG-DL)
+                             OR WS-FRAG-PASUJE-JEST
+                       IF TOWAR OF IN-REC (WS-FRAG-POZ:WS-FRAG-DL) =
+                          WS-FRAGMENT (1:WS-FRAG-DL)
+                          MOVE "T" TO WS-FRAG-PASUJE
+                       END-IF
+                    END-PERFORM
+                    IF WS-FRAG-PASUJE-JEST
+                       DISPLAY IN-REC
+                       ADD 1 TO WS-FRAG-LICZNIK
+                    END-IF
+                    READ INFILE
+                 END-PERFORM
+                 CLOSE INFILE
+                 DISPLAY "DOPASOWANE REKORDY: " WS-FRAG-LICZNIK
+              END-IF
+           END-IF
+           .
+
+       400-ZMIEN.
 
+           OPEN I-O INFILE.
            IF ERR NOT = 0
-              DISPLAY 'open error =' ERR
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
            END-IF
-           DISPLAY "CZY NAPEWNO CHCESZ SKASOAC TEN REKORD T/N"
-           ACCEPT KASUJ
-           IF T
-              DELETE INFILE
 
-              IF ERR = 0
-                 DISPLAY "SKASOWALES"
+           DISPLAY "KTÓRY TOWAR CHCESZ ZMIENIC?"
+           DISPLAY "K=KLAWIATURA  S=SKANER KODOW KRESKOWYCH"
+           ACCEPT WS-WEJSCIE-TRYB
+           IF WEJSCIE-SKANER
+              PERFORM 190-WCZYTAJ-TOWAR-SKANER
+           ELSE
+              DISPLAY "PODAJ KOD TOWARU"
+              ACCEPT TOWAR
+           END-IF
+           DISPLAY "PODAJ LOKALIZACJE TOWARU"
+           ACCEPT LOKALIZACJA
+           START INFILE KEY = TOWAR-KLUCZ
+           IF ERR NOT = 0
+              MOVE "START" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           ELSE
+              READ INFILE
+           END-IF
+
+           IF ERR NOT = 0
+              MOVE "ODCZYT REKORDU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           ELSE
+              PERFORM UNTIL WS-ZMIEN-ILOSC OR WS-ZMIEN-WAGE-CENE
+                 DISPLAY "CO CHCESZ ZMIENIC? 1=ILOSC  2=WAGA I CENA"
+                 ACCEPT WS-CO-ZMIENIC
+              END-PERFORM
+
+              IF WS-ZMIEN-WAGE-CENE
+                 MOVE CENA OF IN-REC TO WS-CH-STARA
+
+                 MOVE "PODAJ NOWA WAGE" TO WS-WALID-PROMPT
+                 PERFORM 195-WCZYTAJ-NIEUJEMNA
+                 MOVE WS-WALID-LICZBA TO WS-ZM-WAGA-NOWA
+
+                 MOVE "PODAJ NOWA CENE" TO WS-WALID-PROMPT
+                 PERFORM 195-WCZYTAJ-NIEUJEMNA
+                 MOVE WS-WALID-LICZBA TO WS-ZM-CENA-NOWA
+
+                 DISPLAY "STARA WAGA  : " WAGA OF IN-REC
+                 DISPLAY "NOWA WAGA   : " WS-ZM-WAGA-NOWA
+                 DISPLAY "STARA CENA  : " CENA OF IN-REC
+                 DISPLAY "NOWA CENA   : " WS-ZM-CENA-NOWA
+                 DISPLAY "ZATWIERDZIC TA ZMIANE? T/N"
+                 ACCEPT KASUJ
+
+                 IF T
+                    MOVE WS-ZM-WAGA-NOWA TO WAGA OF IN-REC
+                    IF PRECYZJA-WAGA OF IN-REC = 2
+                       PERFORM 196-ZAOKRAGLIJ-WAGE
+                    END-IF
+                    MOVE WS-ZM-CENA-NOWA TO CENA OF IN-REC
+                    ACCEPT DATA-AKT FROM DATE
+                    ACCEPT CZAS-AKT FROM TIME
+                    REWRITE IN-REC
+                    IF ERR NOT = 0
+                       MOVE "REWRITE" TO WS-BLAD-KONTEKST
+                       MOVE ERR TO WS-BLAD-KOD
+                       PERFORM 950-OPISZ-BLAD
+                    ELSE
+                       DISPLAY "ZAPISANO NOWA WAGE I CENE"
+                       MOVE CENA OF IN-REC TO WS-CH-NOWA
+                       IF WS-CH-NOWA NOT = WS-CH-STARA
+                          PERFORM 975-ZAPISZ-HISTORIE-CENY
+                       END-IF
+                       MOVE ILOSC OF IN-REC TO WS-AUD-PRZED
+                       MOVE ILOSC OF IN-REC TO WS-AUD-PO
+                       MOVE "EDYCJA-WC" TO WS-AUD-OPERACJA
+                       MOVE SPACES TO WS-AUD-TYP
+                       PERFORM 900-AUDYT-ZAPISZ
+                    END-IF
+                 ELSE
+                    DISPLAY "ZMIANA ODRZUCONA"
+                 END-IF
               ELSE
-                 DISPLAY " delete error = " ERR
+                 MOVE ILOSC OF IN-REC TO WS-AUD-PRZED
+
+                 PERFORM UNTIL TYP-PRZYJECIE OR TYP-WYDANIE
+                                OR TYP-KOREKTA OR TYP-ZWROT
+                    DISPLAY "RODZAJ TRANSAKCJI: 1=PRZYJECIE 2=WYDANIE "
+                            "3=KOREKTA 4=ZWROT"
+                    ACCEPT WS-TYP-TRANS
+                 END-PERFORM
+
+                 MOVE "N" TO WS-ZMIANA-OK
+                 PERFORM UNTIL WS-ZMIANA-OK-JEST
+                    DISPLAY "JAKA ILOSC TOWARU CHCESZ DODAC LUB ODJAC"
+                    ACCEPT ZMIANA
+
+                    MOVE ILOSC OF IN-REC TO ILOSC-ZMIANA
+                    ADD ZMIANA TO ILOSC-ZMIANA
+
+                    IF ILOSC-ZMIANA < 0
+                       DISPLAY "BLAD: WYNIKOWA ILOSC BYLABY UJEMNA ("
+                               ILOSC-ZMIANA "). PODAJ INNA WARTOSC."
+                    ELSE
+                       MOVE "T" TO WS-ZMIANA-OK
+                    END-IF
+                 END-PERFORM
+
+                 DISPLAY "STARA ILOSC : " ILOSC OF IN-REC
+                 DISPLAY "ZMIANA      : " ZMIANA
+                 DISPLAY "NOWA ILOSC  : " ILOSC-ZMIANA
+                 DISPLAY "ZATWIERDZIC TA ZMIANE? T/N"
+                 ACCEPT KASUJ
+
+                 IF T
+                    MOVE ILOSC-ZMIANA TO ILOSC OF IN-REC
+                    ACCEPT DATA-AKT FROM DATE
+                    ACCEPT CZAS-AKT FROM TIME
+
+                    REWRITE IN-REC
+
+                    IF ERR NOT = 0
+                       MOVE "REWRITE" TO WS-BLAD-KONTEKST
+                       MOVE ERR TO WS-BLAD-KOD
+                       PERFORM 950-OPISZ-BLAD
+                    ELSE
+                       MOVE ILOSC OF IN-REC TO WS-AUD-PO
+                       MOVE "ZMIANA" TO WS-AUD-OPERACJA
+                       EVALUATE TRUE
+                          WHEN TYP-PRZYJECIE
+                             MOVE "PRZYJECIE" TO WS-AUD-TYP
+                          WHEN TYP-WYDANIE
+                             MOVE "WYDANIE" TO WS-AUD-TYP
+                          WHEN TYP-KOREKTA
+                             MOVE "KOREKTA" TO WS-AUD-TYP
+                          WHEN TYP-ZWROT
+                             MOVE "ZWROT" TO WS-AUD-TYP
+                       END-EVALUATE
+                       PERFORM 900-AUDYT-ZAPISZ
+                    END-IF
+                 ELSE
+                    DISPLAY "ZMIANA ANULOWANA"
+                 END-IF
               END-IF
            END-IF
 
            CLOSE INFILE
            .
 
-       400-ZMIEN.
+       450-PRZYJMIJ-ZWROT.
 
            OPEN I-O INFILE.
            IF ERR NOT = 0
-              DISPLAY 'open error =' ERR
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
            END-IF
 
-           DISPLAY "KTÓRY TOWAR CHCESZ ZMIENIC?"
+           DISPLAY "ZWROT TOWARU OD KLIENTA/DOSTAWCY"
+           DISPLAY "K=KLAWIATURA  S=SKANER KODOW KRESKOWYCH"
+           ACCEPT WS-WEJSCIE-TRYB
+           IF WEJSCIE-SKANER
+              PERFORM 190-WCZYTAJ-TOWAR-SKANER
+           ELSE
+              DISPLAY "PODAJ NAZWE TOWARU"
+              ACCEPT TOWAR
+           END-IF
+           DISPLAY "PODAJ LOKALIZACJE TOWARU"
+           ACCEPT LOKALIZACJA
+           START INFILE KEY = TOWAR-KLUCZ
+           IF ERR NOT = 0
+              MOVE "START" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           ELSE
+              READ INFILE
+           END-IF
 
-           ACCEPT TOWAR
-           START INFILE KEY >= TOWAR
            IF ERR NOT = 0
-              DISPLAY 'start error =' ERR
+              MOVE "ODCZYT REKORDU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           ELSE
+              MOVE ILOSC OF IN-REC TO WS-AUD-PRZED
+
+              MOVE "PODAJ ZWRACANA ILOSC" TO WS-WALID-PROMPT
+              PERFORM 195-WCZYTAJ-NIEUJEMNA
+              MOVE ILOSC OF IN-REC TO ILOSC-ZMIANA
+              ADD WS-WALID-LICZBA TO ILOSC-ZMIANA
+
+              DISPLAY "STARA ILOSC : " ILOSC OF IN-REC
+              DISPLAY "ZWRACANO    : " WS-WALID-LICZBA
+              DISPLAY "NOWA ILOSC  : " ILOSC-ZMIANA
+              DISPLAY "ZATWIERDZIC PRZYJECIE ZWROTU? T/N"
+              ACCEPT KASUJ
+
+              IF T
+                 MOVE ILOSC-ZMIANA TO ILOSC OF IN-REC
+                 ACCEPT DATA-AKT FROM DATE
+                 ACCEPT CZAS-AKT FROM TIME
+
+                 REWRITE IN-REC
+
+                 IF ERR NOT = 0
+                    MOVE "REWRITE" TO WS-BLAD-KONTEKST
+                    MOVE ERR TO WS-BLAD-KOD
+                    PERFORM 950-OPISZ-BLAD
+                 ELSE
+                    MOVE ILOSC OF IN-REC TO WS-AUD-PO
+                    MOVE "ZWROT" TO WS-AUD-OPERACJA
+                    MOVE "ZWROT" TO WS-AUD-TYP
+                    PERFORM 900-AUDYT-ZAPISZ
+                    DISPLAY "ZWROT PRZYJETY NA STAN"
+                 END-IF
+              ELSE
+                 DISPLAY "PRZYJECIE ZWROTU ANULOWANE"
+              END-IF
+           END-IF
+
+           CLOSE INFILE
+           .
+
+       500-SORTUJCENA.
+
+           DISPLAY "WEDLUG CZEGO SORTOWAC? 1=CENA 2=TOWAR 3=ILOSC"
+           ACCEPT WS-SORT-POLE
+           DISPLAY "KIERUNEK? A=ROSNACO M=MALEJACO"
+           ACCEPT WS-SORT-KIERUNEK
+
+           EVALUATE TRUE
+              WHEN WS-SORT-ROSNACO AND WS-POLE-TOWAR
+                 SORT SORTFILE ON ASCENDING KEY TOWAR-S
+                      USING INFILE
+                      OUTPUT PROCEDURE IS 510-WYPISZ-POSORTOWANE
+              WHEN WS-SORT-MALEJACO AND WS-POLE-TOWAR
+                 SORT SORTFILE ON DESCENDING KEY TOWAR-S
+                      USING INFILE
+                      OUTPUT PROCEDURE IS 510-WYPISZ-POSORTOWANE
+              WHEN WS-SORT-ROSNACO AND WS-POLE-ILOSC
+                 SORT SORTFILE ON ASCENDING KEY ILOSC-S
+                      USING INFILE
+                      OUTPUT PROCEDURE IS 510-WYPISZ-POSORTOWANE
+              WHEN WS-SORT-MALEJACO AND WS-POLE-ILOSC
+                 SORT SORTFILE ON DESCENDING KEY ILOSC-S
+                      USING INFILE
+                      OUTPUT PROCEDURE IS 510-WYPISZ-POSORTOWANE
+              WHEN WS-SORT-MALEJACO
+                 SORT SORTFILE ON DESCENDING KEY CENA-S
+                      USING INFILE
+                      OUTPUT PROCEDURE IS 510-WYPISZ-POSORTOWANE
+              WHEN OTHER
+                 SORT SORTFILE ON ASCENDING KEY CENA-S
+                      USING INFILE
+                      OUTPUT PROCEDURE IS 510-WYPISZ-POSORTOWANE
+           END-EVALUATE
+           .
+
+       510-WYPISZ-POSORTOWANE.
+
+           DISPLAY "                    MASA      CENA      ILOSC"
+
+           MOVE "N" TO WS-SORT-EOF
+           PERFORM UNTIL WS-SORT-KONIEC
+              RETURN SORTFILE
+                 AT END
+                    MOVE "T" TO WS-SORT-EOF
+                 NOT AT END
+                    DISPLAY TOWAR-S LOKALIZACJA-S WAGA-S CENA-S
+                            ILOSC-S MIN-ILOSC-S CATEGORY-S
+                            DATA-AKT-S CZAS-AKT-S JEDNOSTKA-S
+                            PRZELICZNIK-S PRECYZJA-WAGA-S
+              END-RETURN
+           END-PERFORM
+
+           DISPLAY 'POSORTOWANE POWYZEJ'
+           .
+
+       600-NISKI-STAN.
+
+           OPEN INPUT INFILE.
+           IF ERR NOT = 0
+              MOVE ERR TO WS-BLAD-KOD
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+
+           MOVE "N" TO WS-NISKI-ZAPIS-BLAD
+           OPEN OUTPUT NISKIFILE
+           IF ERR-NISKI NOT = 0
+              MOVE "T" TO WS-NISKI-ZAPIS-BLAD
+              MOVE ERR-NISKI TO WS-BLAD-KOD
+              MOVE "OTWARCIE NiskiStanFeed.txt" TO WS-BLAD-KONTEKST
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+
+           DISPLAY "TOWARY PONIZEJ PROGU ZAMOWIENIA (MIN-ILOSC):"
+           DISPLAY " "
+           DISPLAY "                    MASA      CENA      ILOSC"
+
+           READ INFILE
+           PERFORM UNTIL ERR > 0
+                   MOVE MIN-ILOSC OF IN-REC TO WS-PROG-EFEKTYWNY
+                   IF WS-PROG-EFEKTYWNY = 0
+                      MOVE PROG-NISKI-STAN TO WS-PROG-EFEKTYWNY
+                   END-IF
+                   IF ILOSC OF IN-REC < WS-PROG-EFEKTYWNY
+                      DISPLAY IN-REC
+                      MOVE TOWAR OF IN-REC TO WS-NISKI-TOWAR
+                      MOVE LOKALIZACJA OF IN-REC TO WS-NISKI-LOK
+                      MOVE ILOSC OF IN-REC TO WS-NISKI-ILOSC
+                      MOVE WS-PROG-EFEKTYWNY TO WS-NISKI-PROG
+                      IF NOT WS-NISKI-JEST-BLAD-ZAPISU
+                         WRITE NISKI-REC FROM WS-NISKI-LINE
+                         IF ERR-NISKI NOT = 0
+                            MOVE "T" TO WS-NISKI-ZAPIS-BLAD
+                         END-IF
+                      END-IF
+                   END-IF
+                   READ INFILE
+           END-PERFORM
+           DISPLAY "---------------------"
+           IF WS-NISKI-JEST-BLAD-ZAPISU
+              DISPLAY "BLAD ZAPISU PLIKU NiskiStanFeed.txt - RAPORT "
+                      "NIEKOMPLETNY"
+           ELSE
+              DISPLAY "PLIK NiskiStanFeed.txt ZAPISANY DLA SYSTEMU "
+                      "ZAKUPOW"
+           END-IF
+           CLOSE INFILE
+           CLOSE NISKIFILE
+           .
+
+       700-DOSTAWCY.
+
+           DISPLAY "S. SZUKAJ DOSTAWCY DLA TOWARU"
+           DISPLAY "Z. ZAPISZ / ZMIEN DOSTAWCE DLA TOWARU"
+           ACCEPT WYBOR-DOST
+
+           OPEN I-O DOSTFILE.
+           IF ERR-D NOT = 0 AND ERR-D NOT = 35
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR-D TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+           IF ERR-D = 35
+              CLOSE DOSTFILE
+              OPEN OUTPUT DOSTFILE
+              CLOSE DOSTFILE
+              OPEN I-O DOSTFILE
+           END-IF
+
+           DISPLAY "PODAJ KOD TOWARU"
+           ACCEPT KOD-TOWARU-D
+
+           IF DOST-ZAPISZ
+              START DOSTFILE KEY = KOD-TOWARU-D
+              IF ERR-D = 0
+                 READ DOSTFILE
+                 DISPLAY "PODAJ KOD DOSTAWCY"
+                 ACCEPT KOD-DOSTAWCY
+                 DISPLAY "PODAJ NAZWE DOSTAWCY"
+                 ACCEPT NAZWA-DOSTAWCY
+                 DISPLAY "PODAJ CZAS DOSTAWY W DNIACH"
+                 ACCEPT CZAS-DOSTAWY-D
+                 REWRITE DOST-REC
+              ELSE
+                 DISPLAY "PODAJ KOD DOSTAWCY"
+                 ACCEPT KOD-DOSTAWCY
+                 DISPLAY "PODAJ NAZWE DOSTAWCY"
+                 ACCEPT NAZWA-DOSTAWCY
+                 DISPLAY "PODAJ CZAS DOSTAWY W DNIACH"
+                 ACCEPT CZAS-DOSTAWY-D
+                 WRITE DOST-REC
+              END-IF
+              IF ERR-D NOT = 0
+                 MOVE "ZAPIS DOSTAWCY" TO WS-BLAD-KONTEKST
+                 MOVE ERR-D TO WS-BLAD-KOD
+                 PERFORM 950-OPISZ-BLAD
+              ELSE
+                 DISPLAY "ZAPISANO DOSTAWCE"
+              END-IF
+           ELSE
+              START DOSTFILE KEY = KOD-TOWARU-D
+              IF ERR-D = 0
+                 READ DOSTFILE
+              END-IF
+              IF ERR-D = 0
+                 DISPLAY DOST-REC
+              ELSE
+                 DISPLAY "BRAK DOSTAWCY DLA TEGO TOWARU"
+              END-IF
+           END-IF
+
+           CLOSE DOSTFILE
+           .
+
+       800-GENERUJ-PO.
+
+           MOVE "N" TO WS-PO-ZAPIS-BLAD
+
+           OPEN INPUT INFILE.
+           IF ERR NOT = 0
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+
+           MOVE "N" TO DOST-OTWARTY
+           OPEN INPUT DOSTFILE.
+           IF ERR-D = 0
+              MOVE "T" TO DOST-OTWARTY
+           ELSE
+              IF ERR-D NOT = 35
+                 MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+                 MOVE ERR-D TO WS-BLAD-KOD
+                 PERFORM 950-OPISZ-BLAD
+              END-IF
+           END-IF
+
+           OPEN OUTPUT POFILE.
+           IF ERR-P NOT = 0
+              MOVE "T" TO WS-PO-ZAPIS-BLAD
+              MOVE "OTWARCIE PLIKU ZAMOWIENIOWEGO" TO WS-BLAD-KONTEKST
+              MOVE ERR-P TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
            END-IF
+
+           DISPLAY "GENERUJE PLIK ZAMOWIEN..."
+
            READ INFILE
+           PERFORM UNTIL ERR > 0
+              MOVE MIN-ILOSC OF IN-REC TO WS-PROG-EFEKTYWNY
+              IF WS-PROG-EFEKTYWNY = 0
+                 MOVE PROG-NISKI-STAN TO WS-PROG-EFEKTYWNY
+              END-IF
+              IF ILOSC OF IN-REC < WS-PROG-EFEKTYWNY
+                 MOVE ILOSC OF IN-REC TO WS-ILOSC-LICZBA
+                 COMPUTE WS-BRAK = WS-PROG-EFEKTYWNY - WS-ILOSC-LICZBA
+                 MOVE TOWAR OF IN-REC TO WS-PO-TOWAR
+                 MOVE LOKALIZACJA OF IN-REC TO WS-PO-LOK
+                 MOVE WS-BRAK TO WS-PO-BRAK
+                 MOVE SPACES TO WS-PO-DOSTAWCA
+                 IF DOST-JEST-OTWARTY
+                    MOVE TOWAR OF IN-REC TO KOD-TOWARU-D
+                    START DOSTFILE KEY = KOD-TOWARU-D
+                    IF ERR-D = 0
+                       READ DOSTFILE
+                       IF ERR-D = 0
+                          MOVE NAZWA-DOSTAWCY TO WS-PO-DOSTAWCA
+                       END-IF
+                    END-IF
+                 END-IF
+                 IF NOT WS-PO-JEST-BLAD-ZAPISU
+                    WRITE PO-REC FROM WS-PO-LINE
+                    IF ERR-P NOT = 0
+                       MOVE "T" TO WS-PO-ZAPIS-BLAD
+                    END-IF
+                 END-IF
+              END-IF
+              READ INFILE
+           END-PERFORM
+
+           CLOSE INFILE
+           IF DOST-JEST-OTWARTY
+              CLOSE DOSTFILE
+           END-IF
+           CLOSE POFILE
+
+           IF WS-PO-JEST-BLAD-ZAPISU
+              DISPLAY "BLAD ZAPISU PLIKU ZAMOWIENIOWEGO - PLIK "
+                      "ZamowieniaPO.txt MOZE BYC NIEPELNY"
+           ELSE
+              DISPLAY "PLIK ZAMOWIENIOWY ZAPISANY: ZamowieniaPO.txt"
+           END-IF
+           .
 
-           DISPLAY "JAKA ILOSC TOWARU CHCESZ DODAC LUB ODJAC"
+       920-RAPORT-KATEGORII.
 
-           ACCEPT ZMIANA
+           DISPLAY "RAPORT WG KATEGORII:"
+           DISPLAY " "
 
-           MOVE ILOSC OF IN-REC TO ILOSC-ZMIANA
+           MOVE "T" TO WS-KAT-PIERWSZY
+           MOVE 0 TO WS-OGOL-ILOSC-SUMA
+           MOVE 0 TO WS-OGOL-WARTOSC-SUMA
 
-           ADD ZMIANA TO ILOSC-ZMIANA
+           SORT SORTFILE ON ASCENDING KEY CATEGORY-S
+                USING INFILE
+                OUTPUT PROCEDURE IS 930-ZESTAW-KATEGORIE
 
-           MOVE ILOSC-ZMIANA TO ILOSC OF IN-REC
+           IF NOT WS-KAT-JEST-PIERWSZY
+              DISPLAY "  RAZEM " WS-KAT-POPRZEDNIA ": ILOSC "
+                      WS-KAT-ILOSC-SUMA " WARTOSC " WS-KAT-WARTOSC-SUMA
+           END-IF
 
-           REWRITE IN-REC
+           DISPLAY "---------------------"
+           DISPLAY "RAZEM WSZYSTKIE KATEGORIE: ILOSC "
+                   WS-OGOL-ILOSC-SUMA " WARTOSC " WS-OGOL-WARTOSC-SUMA
+           .
 
+       930-ZESTAW-KATEGORIE.
+
+           MOVE "N" TO WS-SORT-EOF
+           PERFORM UNTIL WS-SORT-KONIEC
+              RETURN SORTFILE
+                 AT END
+                    MOVE "T" TO WS-SORT-EOF
+                 NOT AT END
+                    IF NOT WS-KAT-JEST-PIERWSZY AND
+                       CATEGORY-S NOT = WS-KAT-POPRZEDNIA
+                       DISPLAY "  RAZEM " WS-KAT-POPRZEDNIA ": ILOSC "
+                               WS-KAT-ILOSC-SUMA " WARTOSC "
+                               WS-KAT-WARTOSC-SUMA
+                       MOVE 0 TO WS-KAT-ILOSC-SUMA
+                       MOVE 0 TO WS-KAT-WARTOSC-SUMA
+                    END-IF
+
+                    IF WS-KAT-JEST-PIERWSZY
+                       MOVE 0 TO WS-KAT-ILOSC-SUMA
+                       MOVE 0 TO WS-KAT-WARTOSC-SUMA
+                    END-IF
+
+                    MOVE "N" TO WS-KAT-PIERWSZY
+                    MOVE CATEGORY-S TO WS-KAT-POPRZEDNIA
+
+                    DISPLAY SORT-REC
+
+                    MOVE ILOSC-S TO WS-ILOSC-LICZBA
+                    MOVE CENA-S TO WS-CENA-LICZBA
+                    COMPUTE WS-WARTOSC-POZ =
+                            WS-ILOSC-LICZBA * WS-CENA-LICZBA
+
+                    ADD WS-ILOSC-LICZBA TO WS-KAT-ILOSC-SUMA
+                    ADD WS-WARTOSC-POZ TO WS-KAT-WARTOSC-SUMA
+                    ADD WS-ILOSC-LICZBA TO WS-OGOL-ILOSC-SUMA
+                    ADD WS-WARTOSC-POZ TO WS-OGOL-WARTOSC-SUMA
+              END-RETURN
+           END-PERFORM
+           .
+
+       940-RAPORT-WAGI.
+
+           OPEN INPUT INFILE.
            IF ERR NOT = 0
-              DISPLAY 'REWRITE error =' ERR
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
            END-IF
 
+           IF TRYB-JEST-WSADOWY
+              MOVE "W" TO WS-WAGA-FILTR
+           ELSE
+              DISPLAY "W. CALY MAGAZYN  K. TYLKO JEDNA KATEGORIA"
+              ACCEPT WS-WAGA-FILTR
+
+              IF WAGA-KATEGORIA
+                 DISPLAY "PODAJ KATEGORIE"
+                 ACCEPT WS-WAGA-KATEGORIA
+              END-IF
+           END-IF
+
+           MOVE 0 TO WS-WAGA-SUMA
+
+           READ INFILE
+           PERFORM UNTIL ERR > 0
+              IF WAGA-WSZYSTKO OR CATEGORY OF IN-REC = WS-WAGA-KATEGORIA
+                 MOVE WAGA OF IN-REC TO WS-WAGA-LICZBA
+                 MOVE ILOSC OF IN-REC TO WS-ILOSC-LICZBA
+                 COMPUTE WS-WAGA-POZ = WS-WAGA-LICZBA * WS-ILOSC-LICZBA
+                 ADD WS-WAGA-POZ TO WS-WAGA-SUMA
+                 DISPLAY IN-REC "   WAGA LACZNA " WS-WAGA-POZ
+              END-IF
+              READ INFILE
+           END-PERFORM
+
+           DISPLAY "---------------------"
+           DISPLAY "LACZNA WAGA PRZESYLKI: " WS-WAGA-SUMA
            CLOSE INFILE
            .
 
-       500-SORTUJCENA.
+       945-SKAN-UJEMNE.
 
-           OPEN I-O INFILE.
+           OPEN INPUT INFILE.
            IF ERR NOT = 0
-              DISPLAY 'open error =' ERR
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
            END-IF
 
-           DISPLAY "SORTUJE PO CENIE"
+           DISPLAY "SKANOWANIE BAZY5 W POSZUKIWANIU UJEMNYCH ILOSCI..."
 
-      *     IF ERR NOT = 0
-      *        DISPLAY 'start error =' ERR
-      *     END-IF
-      *     READ INFILE
+           MOVE 0 TO WS-UJEMNE-LICZNIK
 
            READ INFILE
-           MOVE IN-REC TO TABLICA-TOW(1)
-           PERFORM VARYING NN FROM 2 BY 1 UNTIL ERR > 0 OR NN > 100
-            READ INFILE
-            MOVE IN-REC TO TABLICA-TOW(NN)
+           PERFORM UNTIL ERR > 0
+              IF ILOSC OF IN-REC < 0
+                 DISPLAY "UJEMNA ILOSC: " IN-REC
+                 ADD 1 TO WS-UJEMNE-LICZNIK
+              END-IF
+              READ INFILE
            END-PERFORM
 
-           SUBTRACT 2 FROM NN
+           DISPLAY "---------------------"
+           DISPLAY "ZNALEZIONO REKORDOW Z UJEMNA ILOSCIA: "
+                   WS-UJEMNE-LICZNIK
+           CLOSE INFILE
+           .
+
+       960-SPIS-Z-NATURY.
+
+           MOVE "N" TO WS-SPIS-ZAMKNIETE
+           OPEN INPUT INFILE.
+           IF ERR NOT = 0
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+
+           DISPLAY "PODAJ TOWAR DO ROZLICZENIA SPISU"
+           ACCEPT TOWAR
+           DISPLAY "PODAJ LOKALIZACJE TOWARU"
+           ACCEPT LOKALIZACJA
+           START INFILE KEY = TOWAR-KLUCZ
+           IF ERR NOT = 0
+              MOVE "START" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           ELSE
+              READ INFILE
+           END-IF
+
+           IF ERR = 0
+              DISPLAY "STAN SYSTEMOWY (ILOSC): " ILOSC OF IN-REC
+              DISPLAY "PODAJ POLICZONA ILOSC (SPIS Z NATURY)"
+              ACCEPT WS-SPIS-LICZONO
+
+              MOVE ILOSC OF IN-REC TO WS-SPIS-KSIEGOWA
+              MOVE WS-SPIS-LICZONO TO WS-SPIS-LICZONO-N
+              COMPUTE WS-SPIS-ROZNICA =
+                      WS-SPIS-LICZONO-N - WS-SPIS-KSIEGOWA
+
+              DISPLAY "TOWAR       : " TOWAR OF IN-REC
+              DISPLAY "STAN SYSTEM : " WS-SPIS-KSIEGOWA
+              DISPLAY "STAN LICZONY: " WS-SPIS-LICZONO-N
+              DISPLAY "ROZNICA     : " WS-SPIS-ROZNICA
+
+              IF WS-SPIS-ROZNICA NOT = 0
+                 DISPLAY "ZAKSIEGOWAC TA ROZNICE PRZEZ ZMIANE ILOSCI?"
+                         " T/N"
+                 ACCEPT KASUJ
+                 IF T
+                    CLOSE INFILE
+                    MOVE "T" TO WS-SPIS-ZAMKNIETE
+                    DISPLAY "PODAJ PONOWNIE TOWAR DO ZMIANY ILOSCI"
+                    PERFORM 400-ZMIEN
+                 END-IF
+              ELSE
+                 DISPLAY "BRAK ROZNICY - NIC DO ZAKSIEGOWANIA"
+              END-IF
+           ELSE
+              DISPLAY "NIE ZNALEZIONO TOWARU"
+           END-IF
+
+           IF NOT WS-SPIS-JEST-ZAMKNIETE
+              CLOSE INFILE
+           END-IF
+           .
+
+       970-KOPIA-ZAPASOWA.
+
+           ACCEPT WS-BACKUP-DATA FROM DATE
+           ACCEPT WS-BACKUP-CZAS FROM TIME
+           STRING "Baza5_" WS-BACKUP-DATA "_" WS-BACKUP-CZAS
+                  DELIMITED BY SIZE INTO WS-BACKUP-NAZWA
+
+           MOVE "N" TO WS-BACKUP-ZAPIS-BLAD
+
+           OPEN OUTPUT BACKFILE
+           IF ERR-B NOT = 0
+              MOVE "T" TO WS-BACKUP-ZAPIS-BLAD
+              MOVE ERR-B TO WS-BLAD-KOD
+              MOVE "OTWARCIE KOPII ZAPASOWEJ" TO WS-BLAD-KONTEKST
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+
+           OPEN INPUT INFILE
+           IF ERR NOT = 0
+              MOVE "T" TO WS-BACKUP-ZAPIS-BLAD
+              MOVE ERR TO WS-BLAD-KOD
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+
+           IF NOT WS-BACKUP-JEST-BLAD-ZAPISU
+              READ INFILE
+              PERFORM UNTIL ERR > 0
+                 WRITE BACK-REC FROM IN-REC
+                 IF ERR-B NOT = 0
+                    MOVE "T" TO WS-BACKUP-ZAPIS-BLAD
+                 END-IF
+                 READ INFILE
+              END-PERFORM
+           END-IF
+
+           CLOSE INFILE
+           CLOSE BACKFILE
+
+           IF WS-BACKUP-JEST-BLAD-ZAPISU
+              DISPLAY "BLAD ZAPISU KOPII ZAPASOWEJ: " WS-BACKUP-NAZWA
+           ELSE
+              DISPLAY "KOPIA ZAPASOWA ZAPISANA: " WS-BACKUP-NAZWA
+           END-IF
+           .
+
+       972-ARCHIWUM-OKRESOWE.
 
-           PERFORM VARYING II FROM 1 BY 1 UNTIL II > NN
-            DISPLAY CENA-TOW(II)
+           ACCEPT WS-BACKUP-DATA FROM DATE
+           ACCEPT WS-BACKUP-CZAS FROM TIME
+           STRING "Baza5_Archiwum_" WS-BACKUP-DATA "_" WS-BACKUP-CZAS
+                  DELIMITED BY SIZE INTO WS-BACKUP-NAZWA
+
+           MOVE "N" TO WS-BACKUP-ZAPIS-BLAD
+
+           OPEN OUTPUT BACKFILE
+           IF ERR-B NOT = 0
+              MOVE "T" TO WS-BACKUP-ZAPIS-BLAD
+              MOVE ERR-B TO WS-BLAD-KOD
+              MOVE "OTWARCIE ARCHIWUM OKRESOWEGO" TO WS-BLAD-KONTEKST
+              PERFORM 950-OPISZ-BLAD
+           END-IF
 
+           OPEN INPUT INFILE
+           IF ERR NOT = 0
+              MOVE "T" TO WS-BACKUP-ZAPIS-BLAD
+              MOVE ERR TO WS-BLAD-KOD
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+
+           IF NOT WS-BACKUP-JEST-BLAD-ZAPISU
+              READ INFILE
+              PERFORM UNTIL ERR > 0
+                 WRITE BACK-REC FROM IN-REC
+                 IF ERR-B NOT = 0
+                    MOVE "T" TO WS-BACKUP-ZAPIS-BLAD
+                 END-IF
+                 READ INFILE
+              END-PERFORM
+           END-IF
+
+           CLOSE INFILE
+           CLOSE BACKFILE
+
+           IF WS-BACKUP-JEST-BLAD-ZAPISU
+              DISPLAY "BLAD ZAPISU ARCHIWUM OKRESOWEGO: "
+                      WS-BACKUP-NAZWA
+           ELSE
+              DISPLAY "ARCHIWUM OKRESOWE ZAPISANE: " WS-BACKUP-NAZWA
+           END-IF
+           .
+
+       976-ARCHIWIZUJ-TOWAR.
+
+           ACCEPT WS-ARCH-DATA FROM DATE
+           ACCEPT WS-ARCH-CZAS FROM TIME
+
+           MOVE TOWAR OF IN-REC      TO WS-ARCH-TOWAR-O
+           MOVE LOKALIZACJA OF IN-REC TO WS-ARCH-LOK-O
+           MOVE WAGA OF IN-REC       TO WS-ARCH-WAGA-O
+           MOVE CENA OF IN-REC       TO WS-ARCH-CENA-O
+           MOVE ILOSC OF IN-REC      TO WS-ARCH-ILOSC-O
+           MOVE MIN-ILOSC OF IN-REC  TO WS-ARCH-MIN-ILOSC-O
+           MOVE CATEGORY OF IN-REC   TO WS-ARCH-KATEGORIA-O
+           MOVE WS-ARCH-DATA         TO WS-ARCH-DATA-O
+           MOVE WS-ARCH-CZAS         TO WS-ARCH-CZAS-O
+
+           OPEN EXTEND ARCHIWFILE
+           IF ERR-ARCH NOT = 0
+              CLOSE ARCHIWFILE
+              OPEN OUTPUT ARCHIWFILE
+           END-IF
+           WRITE ARCHIWUM-REC FROM WS-ARCH-LINE
+           CLOSE ARCHIWFILE
+
+           DISPLAY "TOWAR ZARCHIWIZOWANY DO TowarArchiwum.txt"
+           .
+
+       975-ZAPISZ-HISTORIE-CENY.
+
+           ACCEPT WS-CH-DATA FROM DATE
+           ACCEPT WS-CH-CZAS FROM TIME
+
+           MOVE WS-CH-DATA TO WS-CH-DATA-O
+           MOVE WS-CH-CZAS TO WS-CH-CZAS-O
+           MOVE TOWAR OF IN-REC TO WS-CH-TOWAR-O
+           MOVE LOKALIZACJA OF IN-REC TO WS-CH-LOK-O
+           MOVE WS-CH-STARA TO WS-CH-STARA-O
+           MOVE WS-CH-NOWA TO WS-CH-NOWA-O
+
+           OPEN EXTEND CENAFILE
+           IF ERR-CENA NOT = 0
+              CLOSE CENAFILE
+              OPEN OUTPUT CENAFILE
+           END-IF
+           WRITE CENA-HIST-REC FROM WS-CENA-HIST-LINE
+           CLOSE CENAFILE
+           .
+
+       980-HISTORIA-CEN.
+
+           DISPLAY "PODAJ TOWAR DO WYSWIETLENIA HISTORII CEN"
+           ACCEPT WS-CH-SZUKANY
+           DISPLAY "PODAJ LOKALIZACJE TOWARU"
+           ACCEPT WS-CH-SZUKANA-LOK
+
+           MOVE "N" TO WS-CH-ZNALEZIONO
+
+           OPEN INPUT CENAFILE
+           IF ERR-CENA NOT = 0
+              DISPLAY "BRAK PLIKU HISTORII CEN"
+           ELSE
+              READ CENAFILE INTO WS-CENA-HIST-LINE
+              PERFORM UNTIL ERR-CENA > 0
+                 IF WS-CH-TOWAR-O = WS-CH-SZUKANY
+                    AND WS-CH-LOK-O = WS-CH-SZUKANA-LOK
+                    MOVE "T" TO WS-CH-ZNALEZIONO
+                    DISPLAY WS-CH-DATA-O " " WS-CH-CZAS-O " "
+                            WS-CH-TOWAR-O " " WS-CH-LOK-O
+                            " STARA: " WS-CH-STARA-O
+                            " NOWA: " WS-CH-NOWA-O
+                 END-IF
+                 READ CENAFILE INTO WS-CENA-HIST-LINE
+              END-PERFORM
+              CLOSE CENAFILE
+
+              IF WS-CH-ZNALEZIONO = "N"
+                 DISPLAY "BRAK HISTORII DLA TEGO TOWARU"
+              END-IF
+           END-IF
+           .
+
+       990-ANALIZA-ABC.
+
+           MOVE 0 TO WS-ABC-SUMA
+
+           OPEN INPUT INFILE
+           IF ERR NOT = 0
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+           READ INFILE
+           PERFORM UNTIL ERR > 0
+              MOVE ILOSC OF IN-REC TO WS-ILOSC-LICZBA
+              MOVE CENA OF IN-REC TO WS-CENA-LICZBA
+              COMPUTE WS-WARTOSC-POZ =
+                      WS-ILOSC-LICZBA * WS-CENA-LICZBA
+              ADD WS-WARTOSC-POZ TO WS-ABC-SUMA
+              READ INFILE
+           END-PERFORM
+           CLOSE INFILE
+
+           DISPLAY "ANALIZA ABC WG WARTOSCI (CENA * ILOSC):"
+           DISPLAY " "
+           DISPLAY "WARTOSC CALEGO MAGAZYNU: " WS-ABC-SUMA
+           DISPLAY " "
+
+           IF WS-ABC-SUMA = 0
+              DISPLAY "BRAK WARTOSCI DO ANALIZY (CENA*ILOSC = 0 "
+                      "DLA WSZYSTKICH POZYCJI)"
+           ELSE
+              DISPLAY "                    MASA      CENA      ILOSC"
+                      "    WARTOSC   SKUM %  KLASA"
+
+              MOVE 0 TO WS-ABC-CUM
+
+              SORT SORTFILE ON DESCENDING KEY WARTOSC-S
+                   INPUT PROCEDURE IS 991-ABC-WEJSCIE
+                   OUTPUT PROCEDURE IS 992-ABC-WYJSCIE
+           END-IF
+
+           DISPLAY "---------------------"
+           .
+
+       991-ABC-WEJSCIE.
+
+           OPEN INPUT INFILE
+           IF ERR NOT = 0
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+
+           READ INFILE
+           PERFORM UNTIL ERR > 0
+              MOVE TOWAR OF IN-REC TO TOWAR-S
+              MOVE LOKALIZACJA OF IN-REC TO LOKALIZACJA-S
+              MOVE WAGA OF IN-REC TO WAGA-S
+              MOVE CENA OF IN-REC TO CENA-S
+              MOVE ILOSC OF IN-REC TO ILOSC-S
+              MOVE MIN-ILOSC OF IN-REC TO MIN-ILOSC-S
+              MOVE CATEGORY OF IN-REC TO CATEGORY-S
+              MOVE DATA-AKT OF IN-REC TO DATA-AKT-S
+              MOVE CZAS-AKT OF IN-REC TO CZAS-AKT-S
+              MOVE JEDNOSTKA OF IN-REC TO JEDNOSTKA-S
+              MOVE PRZELICZNIK OF IN-REC TO PRZELICZNIK-S
+              MOVE PRECYZJA-WAGA OF IN-REC TO PRECYZJA-WAGA-S
+
+              MOVE ILOSC OF IN-REC TO WS-ILOSC-LICZBA
+              MOVE CENA OF IN-REC TO WS-CENA-LICZBA
+              COMPUTE WARTOSC-S =
+                      WS-ILOSC-LICZBA * WS-CENA-LICZBA
+
+              RELEASE SORT-REC
+              READ INFILE
            END-PERFORM
-           DISPLAY 'NIEPOSORTOWANE U GORY'
-
-           PERFORM VARYING JJ FROM NN BY -1 UNTIL JJ = 0
-            PERFORM VARYING II FROM 1 BY 1 UNTIL II > JJ
-             ADD 1 TO II GIVING II1
-             IF CENA-TOW OF TABLICA-TOW(II) > CENA-TOW
-             OF TABLICA-TOW(II1)
-             MOVE TABLICA-TOW(II) TO WORK
-             MOVE TABLICA-TOW(II1) TO TABLICA-TOW(II)
-             MOVE WORK TO TABLICA-TOW(II1)
-            END-PERFORM
+
+           CLOSE INFILE
+           .
+
+       992-ABC-WYJSCIE.
+
+           MOVE "N" TO WS-SORT-EOF
+           PERFORM UNTIL WS-SORT-KONIEC
+              RETURN SORTFILE
+                 AT END
+                    MOVE "T" TO WS-SORT-EOF
+                 NOT AT END
+                    ADD WARTOSC-S TO WS-ABC-CUM
+
+                    COMPUTE WS-ABC-PROCENT ROUNDED =
+                            WS-ABC-CUM * 100 / WS-ABC-SUMA
+
+                    EVALUATE TRUE
+                       WHEN WS-ABC-PROCENT <= 80
+                          MOVE "A" TO WS-ABC-KLASA
+                       WHEN WS-ABC-PROCENT <= 95
+                          MOVE "B" TO WS-ABC-KLASA
+                       WHEN OTHER
+                          MOVE "C" TO WS-ABC-KLASA
+                    END-EVALUATE
+
+                    MOVE WS-ABC-PROCENT TO WS-ABC-PROCENT-O
+
+                    DISPLAY SORT-REC " " WS-ABC-PROCENT-O
+                            "  " WS-ABC-KLASA
+              END-RETURN
            END-PERFORM
+           .
+
+       993-KONSOLIDACJA.
+
+           DISPLAY "RAPORT SKONSOLIDOWANY WG TOWARU (WSZYSTKIE"
+                   " LOKALIZACJE):"
+           DISPLAY " "
+
+           MOVE "T" TO WS-KONS-PIERWSZY
+           MOVE 0 TO WS-KONS-ILOSC-SUMA
+
+           OPEN INPUT INFILE
+           IF ERR NOT = 0
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+
+           READ INFILE
+           PERFORM UNTIL ERR > 0
+              IF NOT WS-KONS-JEST-PIERWSZY AND
+                 TOWAR OF IN-REC NOT = WS-KONS-POPRZEDNI
+                 DISPLAY "  RAZEM " WS-KONS-POPRZEDNI ": ILOSC "
+                         WS-KONS-ILOSC-SUMA
+                 DISPLAY " "
+                 MOVE 0 TO WS-KONS-ILOSC-SUMA
+              END-IF
+
+              MOVE "N" TO WS-KONS-PIERWSZY
+              MOVE TOWAR OF IN-REC TO WS-KONS-POPRZEDNI
+
+              DISPLAY "TOWAR " TOWAR OF IN-REC " LOKALIZACJA "
+                      LOKALIZACJA OF IN-REC " ILOSC "
+                      ILOSC OF IN-REC
 
-           PERFORM VARYING II FROM 1 BY 1 UNTIL II > (NN + 1)
-            DISPLAY TOWAR-TOW(II) CENA-TOW(II)
+              MOVE ILOSC OF IN-REC TO WS-ILOSC-LICZBA
+              ADD WS-ILOSC-LICZBA TO WS-KONS-ILOSC-SUMA
 
+              READ INFILE
            END-PERFORM
 
-           DISPLAY 'POSORTOWANE U GORY'
+           IF NOT WS-KONS-JEST-PIERWSZY
+              DISPLAY "  RAZEM " WS-KONS-POPRZEDNI ": ILOSC "
+                      WS-KONS-ILOSC-SUMA
+           END-IF
+
+           CLOSE INFILE
+           DISPLAY "---------------------"
+           .
+
+       994-SUGESTIE-ZAMOWIEN.
+
+           DISPLAY "SUGESTIE ZAMOWIEN DLA TOWAROW PONIZEJ PROGU:"
+           DISPLAY " "
+
+           ACCEPT WS-SUG-DZIS-6 FROM DATE
+           STRING "20" WS-SUG-DZIS-6 DELIMITED BY SIZE
+                  INTO WS-SUG-DZIS-8
+           COMPUTE WS-SUG-DZIS-INT = FUNCTION INTEGER-OF-DATE
+                   (WS-SUG-DZIS-8)
 
+           OPEN INPUT INFILE
+           IF ERR NOT = 0
+              MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+           END-IF
+
+           READ INFILE
+           PERFORM UNTIL ERR > 0
+              MOVE MIN-ILOSC OF IN-REC TO WS-PROG-EFEKTYWNY
+              IF WS-PROG-EFEKTYWNY = 0
+                 MOVE PROG-NISKI-STAN TO WS-PROG-EFEKTYWNY
+              END-IF
+
+              IF ILOSC OF IN-REC < WS-PROG-EFEKTYWNY
+                 DISPLAY "TOWAR " TOWAR OF IN-REC " ILOSC "
+                         ILOSC OF IN-REC " PROG " WS-PROG-EFEKTYWNY
+
+                 MOVE "N" TO WS-SUG-MA-DOSTAWCE
+                 MOVE TOWAR OF IN-REC TO KOD-TOWARU-D
+                 OPEN INPUT DOSTFILE
+                 IF ERR-D = 0
+                    START DOSTFILE KEY = KOD-TOWARU-D
+                    IF ERR-D = 0
+                       READ DOSTFILE
+                       IF ERR-D = 0
+                          MOVE "T" TO WS-SUG-MA-DOSTAWCE
+                          MOVE CZAS-DOSTAWY-D TO WS-SUG-CZAS-DOSTAWY
+                       END-IF
+                    END-IF
+                    CLOSE DOSTFILE
+                 END-IF
+
+                 MOVE 0 TO WS-SUG-SUMA-WYDANE
+                 MOVE "N" TO WS-SUG-ZNALEZIONO-RUCH
+                 MOVE 0 TO WS-SUG-NAJSTARSZA-INT
+
+                 OPEN INPUT AUDYTFILE
+                 IF ERR-AUD = 0
+                    READ AUDYTFILE INTO WS-AUDYT-LINE
+                    PERFORM UNTIL ERR-AUD > 0
+                       IF WS-AUD-TOWAR-O = TOWAR OF IN-REC
+                          AND WS-AUD-LOK-O = LOKALIZACJA OF IN-REC
+                          AND WS-AUD-TYP-O = "WYDANIE"
+                          MOVE WS-AUD-PRZED-O TO WS-SUG-PRZED-N
+                          MOVE WS-AUD-PO-O TO WS-SUG-PO-N
+                          COMPUTE WS-SUG-SUMA-WYDANE =
+                                  WS-SUG-SUMA-WYDANE +
+                                  WS-SUG-PRZED-N - WS-SUG-PO-N
+                          STRING "20" WS-AUD-DATA-O DELIMITED BY SIZE
+                                 INTO WS-SUG-DZIS-8
+                          COMPUTE WS-SUG-DATA-INT =
+                                  FUNCTION INTEGER-OF-DATE
+                                  (WS-SUG-DZIS-8)
+                          IF NOT WS-SUG-JEST-RUCH
+                             OR WS-SUG-DATA-INT < WS-SUG-NAJSTARSZA-INT
+                             MOVE WS-SUG-DATA-INT
+                                  TO WS-SUG-NAJSTARSZA-INT
+                          END-IF
+                          MOVE "T" TO WS-SUG-ZNALEZIONO-RUCH
+                       END-IF
+                       READ AUDYTFILE INTO WS-AUDYT-LINE
+                    END-PERFORM
+                    CLOSE AUDYTFILE
+                 END-IF
+
+                 STRING "20" WS-SUG-DZIS-6 DELIMITED BY SIZE
+                        INTO WS-SUG-DZIS-8
+                 COMPUTE WS-SUG-DZIS-INT = FUNCTION INTEGER-OF-DATE
+                         (WS-SUG-DZIS-8)
+
+                 IF WS-SUG-JEST-RUCH AND WS-SUG-SUMA-WYDANE > 0
+                    COMPUTE WS-SUG-DNI-HISTORII =
+                            WS-SUG-DZIS-INT - WS-SUG-NAJSTARSZA-INT + 1
+                    COMPUTE WS-SUG-USREDNIA ROUNDED =
+                            WS-SUG-SUMA-WYDANE / WS-SUG-DNI-HISTORII
+                    IF WS-SUG-USREDNIA > 0
+                       MOVE ILOSC OF IN-REC TO WS-ILOSC-LICZBA
+                       COMPUTE WS-SUG-DNI-ZAPASU =
+                               WS-ILOSC-LICZBA / WS-SUG-USREDNIA
+                       COMPUTE WS-SUG-WYCZERP-INT =
+                               WS-SUG-DZIS-INT + WS-SUG-DNI-ZAPASU
+                       COMPUTE WS-SUG-WYCZERP-8 =
+                               FUNCTION DATE-OF-INTEGER
+                               (WS-SUG-WYCZERP-INT)
+                       DISPLAY "  SREDNIE WYDANIE/DZIEN: "
+                               WS-SUG-USREDNIA " ZAPAS NA DNI: "
+                               WS-SUG-DNI-ZAPASU
+                       DISPLAY "  PRZEWIDYWANA DATA WYCZERPANIA: "
+                               WS-SUG-WYCZERP-8
+
+                       IF WS-SUG-JEST-DOSTAWCA
+                          COMPUTE WS-SUG-DOSTAWA-INT =
+                                  WS-SUG-DZIS-INT + WS-SUG-CZAS-DOSTAWY
+                          COMPUTE WS-SUG-DOSTAWA-8 =
+                                  FUNCTION DATE-OF-INTEGER
+                                  (WS-SUG-DOSTAWA-INT)
+                          DISPLAY "  DATA DOSTAWY (ZAMOW. DZIS): "
+                                  WS-SUG-DOSTAWA-8 " ("
+                                  WS-SUG-CZAS-DOSTAWY " DNI)"
+                          IF WS-SUG-WYCZERP-INT < WS-SUG-DOSTAWA-INT
+                             DISPLAY "  STATUS: PILNE"
+                          ELSE
+                             DISPLAY "  STATUS: OK"
+                          END-IF
+                       ELSE
+                          DISPLAY "  BRAK DOSTAWCY - NIE MOZNA OCENIC"
+                                  " PILNOSCI"
+                       END-IF
+                    ELSE
+                       DISPLAY "  ZUZYCIE ZBYT NISKIE DO OSZACOWANIA"
+                    END-IF
+                 ELSE
+                    DISPLAY "  BRAK NIEDAWNEJ SPRZEDAZY - NIE MOZNA"
+                            " OSZACOWAC ZUZYCIA"
+                 END-IF
+                 DISPLAY " "
+              END-IF
+
+              READ INFILE
+           END-PERFORM
 
            CLOSE INFILE
+           DISPLAY "---------------------"
+           .
+
+       995-RUCH-DZISIAJ.
+
+           DISPLAY "RUCH TOWAROW DZISIAJ:"
+           DISPLAY " "
+
+           MOVE 0 TO WS-RUCH-N
+           MOVE "N" TO WS-RUCH-LIMIT
+           ACCEPT WS-RUCH-DZIS FROM DATE
+
+           OPEN INPUT AUDYTFILE
+           IF ERR-AUD NOT = 0
+              DISPLAY "BRAK PLIKU AUDYTU - BRAK RUCHU DO POKAZANIA"
+           ELSE
+              READ AUDYTFILE INTO WS-AUDYT-LINE
+              PERFORM UNTIL ERR-AUD > 0
+                 IF WS-AUD-DATA-O = WS-RUCH-DZIS
+                    MOVE WS-AUD-PRZED-O TO WS-RUCH-PRZED-N
+                    MOVE WS-AUD-PO-O TO WS-RUCH-PO-N
+                    PERFORM 996-ZAKTUALIZUJ-RUCH
+                 END-IF
+                 READ AUDYTFILE INTO WS-AUDYT-LINE
+              END-PERFORM
+              CLOSE AUDYTFILE
+
+              IF WS-RUCH-N = 0
+                 DISPLAY "BRAK ZAREJESTROWANEGO RUCHU DZISIAJ"
+              ELSE
+                 DISPLAY "TOWAR                LOKALIZACJA  ZMIANA"
+                         " NETTO  ILOSC WPIS"
+                 PERFORM VARYING WS-RUCH-I FROM 1 BY 1
+                         UNTIL WS-RUCH-I > WS-RUCH-N
+                    DISPLAY WS-RUCH-TOWAR (WS-RUCH-I) "  "
+                            WS-RUCH-LOK (WS-RUCH-I) "  "
+                            WS-RUCH-NETTO (WS-RUCH-I) "  "
+                            WS-RUCH-LICZNIK (WS-RUCH-I)
+                 END-PERFORM
+              END-IF
+              IF WS-RUCH-LIMIT-PRZEKROCZONY
+                 DISPLAY "UWAGA: OSIAGNIETO LIMIT 500 POZYCJI - "
+                         "NIEKTORE TOWARY/LOKALIZACJE POMINIETO"
+              END-IF
+           END-IF
+
+           DISPLAY "---------------------"
+           .
+
+       996-ZAKTUALIZUJ-RUCH.
+
+           MOVE "N" TO WS-RUCH-ZNALEZIONY
+           PERFORM VARYING WS-RUCH-I FROM 1 BY 1
+                   UNTIL WS-RUCH-I > WS-RUCH-N
+              IF WS-RUCH-TOWAR (WS-RUCH-I) = WS-AUD-TOWAR-O
+                 AND WS-RUCH-LOK (WS-RUCH-I) = WS-AUD-LOK-O
+                 MOVE "T" TO WS-RUCH-ZNALEZIONY
+                 COMPUTE WS-RUCH-NETTO (WS-RUCH-I) =
+                         WS-RUCH-NETTO (WS-RUCH-I) +
+                         WS-RUCH-PO-N - WS-RUCH-PRZED-N
+                 ADD 1 TO WS-RUCH-LICZNIK (WS-RUCH-I)
+              END-IF
+           END-PERFORM
+
+           IF NOT WS-RUCH-JEST-ZNALEZIONY
+              IF WS-RUCH-N < 500
+                 ADD 1 TO WS-RUCH-N
+                 MOVE WS-AUD-TOWAR-O TO WS-RUCH-TOWAR (WS-RUCH-N)
+                 MOVE WS-AUD-LOK-O TO WS-RUCH-LOK (WS-RUCH-N)
+                 COMPUTE WS-RUCH-NETTO (WS-RUCH-N) =
+                         WS-RUCH-PO-N - WS-RUCH-PRZED-N
+                 MOVE 1 TO WS-RUCH-LICZNIK (WS-RUCH-N)
+              ELSE
+                 MOVE "T" TO WS-RUCH-LIMIT
+              END-IF
+           END-IF
+           .
+
+       997-KOREKTA-Z-PLIKU.
+
+           DISPLAY "KOREKTA ZBIORCZA ILOSCI Z PLIKU: SpisPlik.txt"
+           MOVE 0 TO WS-SPIS-PLIK-ZGODNE
+           MOVE 0 TO WS-SPIS-PLIK-ZMIENIONE
+           MOVE 0 TO WS-SPIS-PLIK-BRAK
+
+           OPEN INPUT SPISFILE
+           IF ERR-SPIS NOT = 0
+              DISPLAY "NIE MOZNA OTWORZYC PLIKU SPISU: SpisPlik.txt"
+           ELSE
+              OPEN I-O INFILE
+              IF ERR NOT = 0
+                 MOVE ERR TO WS-BLAD-KOD
+                 MOVE "OTWARCIE PLIKU" TO WS-BLAD-KONTEKST
+                 PERFORM 950-OPISZ-BLAD
+              ELSE
+                 DISPLAY "TOWAR                POLICZONO  SYSTEM WYNIK"
+                 READ SPISFILE INTO WS-SPIS-PLIK-LINE
+                 PERFORM UNTIL ERR-SPIS > 0
+                    MOVE WS-SPIS-PLIK-TOWAR TO TOWAR
+                    MOVE WS-SPIS-PLIK-LOK TO LOKALIZACJA
+                    START INFILE KEY = TOWAR-KLUCZ
+                    IF ERR NOT = 0
+                       DISPLAY WS-SPIS-PLIK-TOWAR "  BRAK W BAZA5"
+                       ADD 1 TO WS-SPIS-PLIK-BRAK
+                    ELSE
+                       READ INFILE
+                       IF ERR NOT = 0
+                          DISPLAY WS-SPIS-PLIK-TOWAR "  BRAK W BAZA5"
+                          ADD 1 TO WS-SPIS-PLIK-BRAK
+                       ELSE
+                          MOVE ILOSC OF IN-REC TO WS-ILOSC-LICZBA
+                          COMPUTE WS-SPIS-PLIK-ROZNICA =
+                                  WS-SPIS-PLIK-ILOSC - WS-ILOSC-LICZBA
+                          IF WS-SPIS-PLIK-ROZNICA = 0
+                             DISPLAY TOWAR OF IN-REC "  "
+                                     WS-SPIS-PLIK-ILOSC "  "
+                                     ILOSC OF IN-REC "  ZGODNY"
+                             ADD 1 TO WS-SPIS-PLIK-ZGODNE
+                          ELSE
+                             MOVE ILOSC OF IN-REC TO WS-AUD-PRZED
+                             MOVE WS-SPIS-PLIK-ILOSC TO ILOSC OF IN-REC
+                             ACCEPT DATA-AKT FROM DATE
+                             ACCEPT CZAS-AKT FROM TIME
+                             REWRITE IN-REC
+                             IF ERR NOT = 0
+                                MOVE ERR TO WS-BLAD-KOD
+                                MOVE "REWRITE" TO WS-BLAD-KONTEKST
+                                PERFORM 950-OPISZ-BLAD
+                             ELSE
+                                MOVE ILOSC OF IN-REC TO WS-AUD-PO
+                                MOVE "ZMIANA" TO WS-AUD-OPERACJA
+                                MOVE "KOREKTA" TO WS-AUD-TYP
+                                PERFORM 900-AUDYT-ZAPISZ
+                                DISPLAY TOWAR OF IN-REC "  "
+                                        WS-SPIS-PLIK-ILOSC "  "
+                                        WS-AUD-PRZED "  SKORYGOWANO"
+                                ADD 1 TO WS-SPIS-PLIK-ZMIENIONE
+                             END-IF
+                          END-IF
+                       END-IF
+                    END-IF
+                    READ SPISFILE INTO WS-SPIS-PLIK-LINE
+                 END-PERFORM
+                 CLOSE INFILE
+              END-IF
+              CLOSE SPISFILE
+           END-IF
+
+           DISPLAY "---------------------"
+           DISPLAY "ZGODNYCH Z LICZENIEM   : " WS-SPIS-PLIK-ZGODNE
+           DISPLAY "SKORYGOWANYCH          : " WS-SPIS-PLIK-ZMIENIONE
+           DISPLAY "NIE ODNALEZIONYCH      : " WS-SPIS-PLIK-BRAK
+           .
+
+       900-AUDYT-ZAPISZ.
+
+           ACCEPT WS-AUD-DATA FROM DATE
+           ACCEPT WS-AUD-CZAS FROM TIME
+
+           MOVE WS-AUD-DATA TO WS-AUD-DATA-O
+           MOVE WS-AUD-CZAS TO WS-AUD-CZAS-O
+           MOVE WS-AUD-OPERACJA TO WS-AUD-OPER-O
+           MOVE TOWAR OF IN-REC TO WS-AUD-TOWAR-O
+           MOVE WS-AUD-PRZED TO WS-AUD-PRZED-O
+           MOVE WS-AUD-PO TO WS-AUD-PO-O
+           MOVE WS-AUD-TYP TO WS-AUD-TYP-O
+           MOVE LOKALIZACJA OF IN-REC TO WS-AUD-LOK-O
+
+           OPEN EXTEND AUDYTFILE
+           IF ERR-AUD NOT = 0
+              CLOSE AUDYTFILE
+              OPEN OUTPUT AUDYTFILE
+           END-IF
+           WRITE AUD-REC FROM WS-AUDYT-LINE
+           CLOSE AUDYTFILE
+           .
+
+       950-OPISZ-BLAD.
+
+           EVALUATE WS-BLAD-KOD
+              WHEN 00
+                 MOVE "OK" TO WS-BLAD-OPIS
+              WHEN 10
+                 MOVE "KONIEC PLIKU" TO WS-BLAD-OPIS
+              WHEN 21
+                 MOVE "REKORDY NIE W KOLEJNOSCI KLUCZA" TO WS-BLAD-OPIS
+              WHEN 22
+                 MOVE "TAKI KLUCZ JUZ ISTNIEJE" TO WS-BLAD-OPIS
+              WHEN 23
+                 MOVE "NIE ZNALEZIONO REKORDU O TYM KLUCZU"
+                      TO WS-BLAD-OPIS
+              WHEN 24
+                 MOVE "PRZEKROCZONO GRANICE PLIKU" TO WS-BLAD-OPIS
+              WHEN 30
+                 MOVE "BLAD URZADZENIA / PLIKU" TO WS-BLAD-OPIS
+              WHEN 35
+                 MOVE "PLIK NIE ISTNIEJE" TO WS-BLAD-OPIS
+              WHEN 37
+                 MOVE "BRAK UPRAWNIEN DO PLIKU" TO WS-BLAD-OPIS
+              WHEN 41
+                 MOVE "PLIK JEST JUZ OTWARTY" TO WS-BLAD-OPIS
+              WHEN 42
+                 MOVE "PLIK NIE JEST OTWARTY" TO WS-BLAD-OPIS
+              WHEN 43
+                 MOVE "BRAK POPRZEDNIEGO ODCZYTU DLA DELETE/REWRITE"
+                      TO WS-BLAD-OPIS
+              WHEN 44
+                 MOVE "NIEPRAWIDLOWA DLUGOSC REKORDU" TO WS-BLAD-OPIS
+              WHEN 46
+                 MOVE "BRAK AKTUALNEGO REKORDU DO ODCZYTU"
+                      TO WS-BLAD-OPIS
+              WHEN 47
+                 MOVE "OPERACJA READ NIEDOZWOLONA W TYM TRYBIE"
+                      TO WS-BLAD-OPIS
+              WHEN 48
+                 MOVE "OPERACJA WRITE NIEDOZWOLONA W TYM TRYBIE"
+                      TO WS-BLAD-OPIS
+              WHEN 49
+                 MOVE "OPERACJA NIEDOZWOLONA W TYM TRYBIE OTWARCIA"
+                      TO WS-BLAD-OPIS
+              WHEN 51
+                 MOVE "REKORD ZABLOKOWANY PRZEZ INNA SESJE"
+                      TO WS-BLAD-OPIS
+              WHEN 61
+                 MOVE "PLIK ZAJETY PRZEZ INNA SESJE" TO WS-BLAD-OPIS
+              WHEN OTHER
+                 MOVE "NIEZNANY BLAD PLIKU" TO WS-BLAD-OPIS
+           END-EVALUATE
+
+           DISPLAY WS-BLAD-KONTEKST ": KOD " WS-BLAD-KOD " - "
+                   WS-BLAD-OPIS
            .
 
