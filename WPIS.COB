@@ -10,42 +10,507 @@
            SELECT infile ASSIGN TO "Baza5"
                ORGANIZATION is INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY TOWAR
+               RECORD KEY TOWAR-KLUCZ
+               ALTERNATE RECORD KEY TOWAR WITH DUPLICATES
+               LOCK MODE IS AUTOMATIC
                STATUS err.
 
+           SELECT BACKFILE ASSIGN TO WS-BACKUP-NAZWA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY TOWAR-KLUCZ-B
+               STATUS ERR-B.
+
+           SELECT CSVIN ASSIGN TO "WpisImport.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS ERR-CSV.
+
+           SELECT CHKFILE ASSIGN TO "WpisCheckpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS ERR-CHK.
+
        DATA DIVISION.
 
        FILE SECTION.
 
        FD infile  BLOCK CONTAINS 0.
         01 in-rec.
-        05 towar PIC X(20).
-        05 waga pic ZZZZZZZ9.99.
+        05 TOWAR-KLUCZ.
+           10 towar         PIC X(20).
+           10 LOKALIZACJA   PIC X(10).
+        05 waga pic ZZZZZZZ9.999.
         05 cena pic ZZZZZZZ9.99.
         05 ILOSC PIC ZZZZZZZ9.99.
+        05 MIN-ILOSC PIC ZZZZZZZ9.99.
+        05 CATEGORY PIC X(10).
+        05 DATA-AKT PIC 9(6).
+        05 CZAS-AKT PIC 9(8).
+        05 JEDNOSTKA    PIC X(4).
+        05 PRZELICZNIK  PIC 9(5).
+        05 PRECYZJA-WAGA PIC 9(1).
+
+       FD BACKFILE  BLOCK CONTAINS 0.
+        01 BACK-REC.
+        05 TOWAR-KLUCZ-B.
+           10 TOWAR-B       PIC X(20).
+           10 LOKALIZACJA-B PIC X(10).
+        05 WAGA-B       PIC ZZZZZZZ9.999.
+        05 CENA-B       PIC ZZZZZZZ9.99.
+        05 ILOSC-B      PIC ZZZZZZZ9.99.
+        05 MIN-ILOSC-B  PIC ZZZZZZZ9.99.
+        05 CATEGORY-B   PIC X(10).
+        05 DATA-AKT-B   PIC 9(6).
+        05 CZAS-AKT-B   PIC 9(8).
+        05 JEDNOSTKA-B    PIC X(4).
+        05 PRZELICZNIK-B  PIC 9(5).
+        05 PRECYZJA-WAGA-B PIC 9(1).
+
+       FD CSVIN.
+        01 CSV-IN-REC PIC X(120).
+
+       FD CHKFILE.
+        01 CHK-REC PIC X(40).
 
        WORKING-STORAGE SECTION.
         01 err        PIC 99.
+        01 ERR-B PIC 99.
+        01 WS-BACKUP-NAZWA PIC X(40).
+        01 WS-BACKUP-DATA PIC 9(6).
+        01 WS-BACKUP-CZAS PIC 9(8).
+
+        01 WS-LOAD-N PIC 9(4) VALUE 0.
+        01 WS-LOAD-I PIC 9(4).
+        01 WS-LOAD-J PIC 9(4).
+        01 WS-LOAD-DUPLIKATY PIC 9(4) VALUE 0.
+        01 WS-LOAD-ZAPISANE PIC 9(4) VALUE 0.
+        01 WS-LOAD-BLEDY-ZAPISU PIC 9(4) VALUE 0.
+        01 WS-LOAD-BLEDY-DANYCH PIC 9(4) VALUE 0.
+        01 WS-LOAD-LIMIT PIC X(1) VALUE "N".
+           88 WS-LOAD-LIMIT-PRZEKROCZONY VALUE "T".
+        01 WS-CSV-DANE-OK PIC X(1).
+           88 WS-CSV-DANE-POPRAWNE VALUE "T".
+        01 WS-WAGA-ZAOKR PIC 9(7)V99.
+        01 WS-WAGA-PRZED-ZAOKR PIC 9(7)V999.
+
+        01 WS-LOAD-TABELA OCCURS 5000.
+           05 WS-LOAD-TOWAR       PIC X(20).
+           05 WS-LOAD-LOKALIZACJA PIC X(10).
+           05 WS-LOAD-WAGA        PIC ZZZZZZZ9.999.
+           05 WS-LOAD-CENA        PIC ZZZZZZZ9.99.
+           05 WS-LOAD-ILOSC       PIC ZZZZZZZ9.99.
+           05 WS-LOAD-MIN-ILOSC   PIC ZZZZZZZ9.99.
+           05 WS-LOAD-KATEGORIA   PIC X(10).
+           05 WS-LOAD-DATA-AKT    PIC 9(6).
+           05 WS-LOAD-CZAS-AKT    PIC 9(8).
+           05 WS-LOAD-JEDNOSTKA   PIC X(4).
+           05 WS-LOAD-PRZELICZNIK PIC 9(5).
+           05 WS-LOAD-PRECYZJA-WAGA PIC 9(1) VALUE 2.
+           05 WS-LOAD-ODRZUCONY   PIC X(1) VALUE "N".
+
+        01 ERR-CSV PIC 99.
+        01 WS-ZRODLO PIC X(1).
+           88 ZRODLO-KONSOLA VALUE "K".
+           88 ZRODLO-PLIK    VALUE "P".
+        01 WS-TRYB-LADOWANIA PIC X(1).
+           88 TRYB-NOWA-BAZA VALUE "N".
+           88 TRYB-DOPISZ    VALUE "D".
+
+        01 WS-CSV-POLA.
+           05 WS-CSV-TOWAR-A     PIC X(20).
+           05 WS-CSV-WAGA-A      PIC X(9).
+           05 WS-CSV-CENA-A      PIC X(9).
+           05 WS-CSV-ILOSC-A     PIC X(9).
+           05 WS-CSV-MIN-ILOSC-A PIC X(9).
+           05 WS-CSV-KATEGORIA-A PIC X(10).
+           05 WS-CSV-LOKALIZACJA-A PIC X(10).
+           05 WS-CSV-JEDNOSTKA-A PIC X(4).
+           05 WS-CSV-PRZELICZNIK-A PIC X(5).
+        01 WS-CSV-WAGA-N      PIC 9(7)V99.
+        01 WS-CSV-CENA-N      PIC 9(7)V99.
+        01 WS-CSV-ILOSC-N     PIC 9(7)V99.
+        01 WS-CSV-MIN-ILOSC-N PIC 9(7)V99.
+        01 WS-CSV-PRZELICZNIK-N PIC 9(5).
+
+        01 ERR-CHK PIC 99.
+        01 WS-CHK-LINE.
+           05 WS-CHK-STATUS         PIC X(1).
+              88 WS-CHK-W-TOKU      VALUE "P".
+              88 WS-CHK-ZAKONCZONY  VALUE "C".
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS-CHK-TOWAR-O        PIC X(20).
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS-CHK-LOKALIZACJA-O  PIC X(10).
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS-CHK-LICZNIK-O      PIC 9(4).
+        01 WS-CHK-CEL-TOWAR PIC X(20).
+        01 WS-CHK-CEL-LOK   PIC X(10).
+        01 WS-CHK-WZNOW PIC X(1) VALUE "N".
+           88 WS-CHK-WZNAWIAMY VALUE "T".
+        01 WS-CHK-POMIN PIC X(1) VALUE "N".
+           88 WS-CHK-POMIJAMY VALUE "T".
+        01 WS-CHK-OKRES PIC 9(2) VALUE 5.
+        01 WS-CHK-DZIEL PIC 9(4).
+        01 WS-CHK-REM PIC 9(4).
+        01 WS-CHK-LICZNIK-SRC PIC 9(4).
+        01 WS-BLAD-OPIS PIC X(40).
+        01 WS-BACKUP-ZAPIS-BLAD PIC X(1) VALUE "N".
+           88 WS-BACKUP-JEST-BLAD-ZAPISU VALUE "T".
 
        PROCEDURE DIVISION.
 
-           OPEN OUTPUT INFILE
+           ACCEPT WS-BACKUP-DATA FROM DATE
+           ACCEPT WS-BACKUP-CZAS FROM TIME
+           STRING "Baza5_" WS-BACKUP-DATA "_" WS-BACKUP-CZAS
+                  DELIMITED BY SIZE INTO WS-BACKUP-NAZWA
 
-           DISPLAY "stat otwar: " ERR
+           MOVE "N" TO WS-BACKUP-ZAPIS-BLAD
+           OPEN INPUT INFILE
+           IF ERR = 0
+              OPEN OUTPUT BACKFILE
+              IF ERR-B NOT = 0
+                 MOVE "T" TO WS-BACKUP-ZAPIS-BLAD
+                 DISPLAY "BLAD OTWARCIA KOPII ZAPASOWEJ KOD " ERR-B
+              ELSE
+                 READ INFILE
+                 PERFORM UNTIL ERR > 0
+                    WRITE BACK-REC FROM IN-REC
+                    IF ERR-B NOT = 0
+                       MOVE "T" TO WS-BACKUP-ZAPIS-BLAD
+                    END-IF
+                    READ INFILE
+                 END-PERFORM
+              END-IF
+              CLOSE BACKFILE
+              CLOSE INFILE
+              IF WS-BACKUP-JEST-BLAD-ZAPISU
+                 DISPLAY "BLAD ZAPISU KOPII ZAPASOWEJ: "
+                         WS-BACKUP-NAZWA
+              ELSE
+                 DISPLAY "KOPIA ZAPASOWA ZAPISANA: " WS-BACKUP-NAZWA
+              END-IF
+           ELSE
+              DISPLAY "BLAD OTWARCIA Baza5 DO KOPII ZAPASOWEJ KOD "
+                      ERR
+           END-IF
+
+           DISPLAY "N. NOWA BAZA (NADPISZ)  D. DOPISZ DO ISTNIEJACEJ"
+           ACCEPT WS-TRYB-LADOWANIA
+
+           DISPLAY "K. WCZYTAJ Z KONSOLI   P. WCZYTAJ Z PLIKU CSV"
+           ACCEPT WS-ZRODLO
+
+           IF ZRODLO-PLIK
+              OPEN INPUT CSVIN
+              IF ERR-CSV NOT = 0
+                 DISPLAY "NIE MOZNA OTWORZYC WpisImport.csv KOD "
+                         ERR-CSV
+              ELSE
+                 READ CSVIN
+                 PERFORM UNTIL ERR-CSV > 0 OR WS-LOAD-N = 5000
+                    MOVE SPACES TO WS-CSV-POLA
+                    UNSTRING CSV-IN-REC DELIMITED BY ","
+                       INTO WS-CSV-TOWAR-A WS-CSV-WAGA-A
+                            WS-CSV-CENA-A WS-CSV-ILOSC-A
+                            WS-CSV-MIN-ILOSC-A WS-CSV-KATEGORIA-A
+                            WS-CSV-LOKALIZACJA-A WS-CSV-JEDNOSTKA-A
+                            WS-CSV-PRZELICZNIK-A
+
+                    MOVE 0 TO WS-CSV-WAGA-N WS-CSV-CENA-N
+                              WS-CSV-ILOSC-N WS-CSV-MIN-ILOSC-N
+                              WS-CSV-PRZELICZNIK-N
+                    MOVE "T" TO WS-CSV-DANE-OK
+                    IF FUNCTION TEST-NUMVAL (WS-CSV-WAGA-A) = 0
+                       DIVIDE FUNCTION NUMVAL (WS-CSV-WAGA-A) BY 100
+                                               GIVING WS-CSV-WAGA-N
+                    ELSE
+                       MOVE "N" TO WS-CSV-DANE-OK
+                    END-IF
+                    IF FUNCTION TEST-NUMVAL (WS-CSV-CENA-A) = 0
+                       DIVIDE FUNCTION NUMVAL (WS-CSV-CENA-A) BY 100
+                                               GIVING WS-CSV-CENA-N
+                    ELSE
+                       MOVE "N" TO WS-CSV-DANE-OK
+                    END-IF
+                    IF FUNCTION TEST-NUMVAL (WS-CSV-ILOSC-A) = 0
+                       DIVIDE FUNCTION NUMVAL (WS-CSV-ILOSC-A) BY 100
+                                               GIVING WS-CSV-ILOSC-N
+                    ELSE
+                       MOVE "N" TO WS-CSV-DANE-OK
+                    END-IF
+                    IF FUNCTION TEST-NUMVAL (WS-CSV-MIN-ILOSC-A) = 0
+                       DIVIDE FUNCTION NUMVAL
+                          (WS-CSV-MIN-ILOSC-A) BY 100
+                                          GIVING WS-CSV-MIN-ILOSC-N
+                    ELSE
+                       MOVE "N" TO WS-CSV-DANE-OK
+                    END-IF
+                    IF FUNCTION TEST-NUMVAL (WS-CSV-PRZELICZNIK-A) = 0
+                       MOVE FUNCTION NUMVAL (WS-CSV-PRZELICZNIK-A)
+                                               TO WS-CSV-PRZELICZNIK-N
+                    END-IF
+
+                    IF NOT WS-CSV-DANE-POPRAWNE
+                       ADD 1 TO WS-LOAD-BLEDY-DANYCH
+                       DISPLAY "ODRZUCONO WIERSZ CSV DLA TOWARU '"
+                               WS-CSV-TOWAR-A
+                               "' - NIEPOPRAWNA WARTOSC LICZBOWA "
+                               "(WAGA/CENA/ILOSC/MIN-ILOSC)"
+                    ELSE
+                       ACCEPT DATA-AKT FROM DATE
+                       ACCEPT CZAS-AKT FROM TIME
+
+                       ADD 1 TO WS-LOAD-N
+                       MOVE WS-CSV-TOWAR-A TO WS-LOAD-TOWAR (WS-LOAD-N)
+                       MOVE WS-CSV-LOKALIZACJA-A
+                                    TO WS-LOAD-LOKALIZACJA (WS-LOAD-N)
+                       MOVE WS-CSV-WAGA-N  TO WS-LOAD-WAGA (WS-LOAD-N)
+                       MOVE WS-CSV-CENA-N  TO WS-LOAD-CENA (WS-LOAD-N)
+                       MOVE WS-CSV-ILOSC-N TO WS-LOAD-ILOSC (WS-LOAD-N)
+                       MOVE WS-CSV-MIN-ILOSC-N
+                                     TO WS-LOAD-MIN-ILOSC (WS-LOAD-N)
+                       MOVE WS-CSV-KATEGORIA-A
+                                     TO WS-LOAD-KATEGORIA (WS-LOAD-N)
+                       MOVE WS-CSV-JEDNOSTKA-A
+                                     TO WS-LOAD-JEDNOSTKA (WS-LOAD-N)
+                       MOVE WS-CSV-PRZELICZNIK-N
+                                     TO WS-LOAD-PRZELICZNIK (WS-LOAD-N)
+                       IF WS-LOAD-PRZELICZNIK (WS-LOAD-N) = 0
+                          MOVE 1 TO WS-LOAD-PRZELICZNIK (WS-LOAD-N)
+                       END-IF
+                       MOVE DATA-AKT    TO WS-LOAD-DATA-AKT (WS-LOAD-N)
+                       MOVE CZAS-AKT    TO WS-LOAD-CZAS-AKT (WS-LOAD-N)
+                    END-IF
+
+                    READ CSVIN
+                 END-PERFORM
+                 IF ERR-CSV = 0 AND WS-LOAD-N = 5000
+                    MOVE "T" TO WS-LOAD-LIMIT
+                    DISPLAY "UWAGA: OSIAGNIETO LIMIT " WS-LOAD-N
+                            " REKORDOW - POZOSTALE WIERSZE CSV "
+                            "NIE ZOSTALY WCZYTANE"
+                 END-IF
+                 CLOSE CSVIN
+              END-IF
+           ELSE
+              PERFORM 160-SPRAWDZ-PUNKT-KONTROLNY
+
+              IF WS-CHK-WZNAWIAMY AND NOT TRYB-DOPISZ
+                 MOVE "D" TO WS-TRYB-LADOWANIA
+                 DISPLAY "WZNAWIANIE WYMAGA DOPISANIA DO ISTNIEJACEJ "
+                         "BAZY - TRYB NADPISZ ZOSTAL ZMIENIONY NA "
+                         "DOPISZ, ABY NIE UTRACIC WCZESNIEJSZYCH "
+                         "POZYCJI"
+              END-IF
+
+              ACCEPT IN-REC
 
-           ACCEPT IN-REC
+              PERFORM UNTIL IN-REC(1:1) = "@" OR WS-LOAD-N = 5000
 
-           PERFORM UNTIL IN-REC(1:1) = "@"
+              DISPLAY " Towar " TOWAR " Lokalizacja " LOKALIZACJA
+              " Waga " WAGA " cena " CENA " ilosc " ILOSC
+              DISPLAY " Jednostka " JEDNOSTKA " Przelicznik "
+                      PRZELICZNIK
+              ACCEPT DATA-AKT FROM DATE
+              ACCEPT CZAS-AKT FROM TIME
 
-           DISPLAY " Towar " TOWAR " Waga " WAGA " cena " CENA
-           " ilosc " ILOSC
-           WRITE IN-REC
-           if err > 0
-               DISPLAY ERR
+              IF WS-CHK-POMIJAMY
+                 IF TOWAR = WS-CHK-CEL-TOWAR
+                    AND LOKALIZACJA = WS-CHK-CEL-LOK
+                    MOVE "N" TO WS-CHK-POMIN
+                    DISPLAY "POZYCJA JUZ WCZYTANA - POMINIETO"
+                 ELSE
+                    DISPLAY "PRZED PUNKTEM KONTROLNYM - POMINIETO"
+                 END-IF
+              ELSE
+                 ADD 1 TO WS-LOAD-N
+                 MOVE TOWAR      TO WS-LOAD-TOWAR (WS-LOAD-N)
+                 MOVE LOKALIZACJA TO WS-LOAD-LOKALIZACJA (WS-LOAD-N)
+                 MOVE WAGA       TO WS-LOAD-WAGA (WS-LOAD-N)
+                 MOVE CENA       TO WS-LOAD-CENA (WS-LOAD-N)
+                 MOVE ILOSC      TO WS-LOAD-ILOSC (WS-LOAD-N)
+                 MOVE MIN-ILOSC  TO WS-LOAD-MIN-ILOSC (WS-LOAD-N)
+                 MOVE CATEGORY   TO WS-LOAD-KATEGORIA (WS-LOAD-N)
+                 MOVE JEDNOSTKA  TO WS-LOAD-JEDNOSTKA (WS-LOAD-N)
+                 MOVE PRZELICZNIK TO WS-LOAD-PRZELICZNIK (WS-LOAD-N)
+                 IF WS-LOAD-PRZELICZNIK (WS-LOAD-N) = 0
+                    MOVE 1 TO WS-LOAD-PRZELICZNIK (WS-LOAD-N)
+                 END-IF
+                 MOVE PRECYZJA-WAGA TO
+                      WS-LOAD-PRECYZJA-WAGA (WS-LOAD-N)
+                 MOVE DATA-AKT   TO WS-LOAD-DATA-AKT (WS-LOAD-N)
+                 MOVE CZAS-AKT   TO WS-LOAD-CZAS-AKT (WS-LOAD-N)
+
+                 DIVIDE WS-LOAD-N BY WS-CHK-OKRES
+                    GIVING WS-CHK-DZIEL
+                    REMAINDER WS-CHK-REM
+                 IF WS-CHK-REM = 0
+                    MOVE WS-LOAD-N TO WS-CHK-LICZNIK-SRC
+                    PERFORM 150-ZAPISZ-PUNKT-KONTROLNY
+                 END-IF
+              END-IF
+
+              ACCEPT IN-REC
+              END-PERFORM
+              IF IN-REC(1:1) NOT = "@" AND WS-LOAD-N = 5000
+                 MOVE "T" TO WS-LOAD-LIMIT
+                 DISPLAY "UWAGA: OSIAGNIETO LIMIT " WS-LOAD-N
+                         " REKORDOW - POZOSTALE POZYCJE "
+                         "NIE ZOSTALY WCZYTANE"
+              END-IF
            END-IF
-           ACCEPT IN-REC
+
+           DISPLAY "SKANOWANIE DANYCH POD KATEM DUPLIKATOW..."
+           PERFORM VARYING WS-LOAD-I FROM 1 BY 1
+                   UNTIL WS-LOAD-I > WS-LOAD-N
+              PERFORM VARYING WS-LOAD-J FROM WS-LOAD-I BY 1
+                      UNTIL WS-LOAD-J > WS-LOAD-N
+                 IF WS-LOAD-J NOT = WS-LOAD-I
+                    IF WS-LOAD-TOWAR (WS-LOAD-J) =
+                       WS-LOAD-TOWAR (WS-LOAD-I)
+                       AND WS-LOAD-LOKALIZACJA (WS-LOAD-J) =
+                           WS-LOAD-LOKALIZACJA (WS-LOAD-I)
+                       AND WS-LOAD-ODRZUCONY (WS-LOAD-J) = "N"
+                       DISPLAY "DUPLIKAT TOWARU "
+                               WS-LOAD-TOWAR (WS-LOAD-J)
+                               " POZYCJA " WS-LOAD-J " ODRZUCONY"
+                       MOVE "T" TO WS-LOAD-ODRZUCONY (WS-LOAD-J)
+                       ADD 1 TO WS-LOAD-DUPLIKATY
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+
+           IF TRYB-DOPISZ
+              OPEN I-O INFILE
+              IF ERR = 35
+                 CLOSE INFILE
+                 OPEN OUTPUT INFILE
+                 CLOSE INFILE
+                 OPEN I-O INFILE
+              END-IF
+           ELSE
+              OPEN OUTPUT INFILE
+           END-IF
+
+           DISPLAY "stat otwar: " ERR
+
+           PERFORM VARYING WS-LOAD-I FROM 1 BY 1
+                   UNTIL WS-LOAD-I > WS-LOAD-N
+              IF WS-LOAD-ODRZUCONY (WS-LOAD-I) = "N"
+                 MOVE WS-LOAD-TOWAR (WS-LOAD-I)      TO TOWAR
+                 MOVE WS-LOAD-LOKALIZACJA (WS-LOAD-I) TO LOKALIZACJA
+                 MOVE WS-LOAD-WAGA (WS-LOAD-I)       TO WAGA
+                 IF WS-LOAD-PRECYZJA-WAGA (WS-LOAD-I) = 2
+                    MOVE WAGA TO WS-WAGA-PRZED-ZAOKR
+                    COMPUTE WS-WAGA-ZAOKR ROUNDED = WS-WAGA-PRZED-ZAOKR
+                    MOVE WS-WAGA-ZAOKR TO WAGA
+                 END-IF
+                 MOVE WS-LOAD-CENA (WS-LOAD-I)       TO CENA
+                 MOVE WS-LOAD-ILOSC (WS-LOAD-I)      TO ILOSC
+                 MOVE WS-LOAD-MIN-ILOSC (WS-LOAD-I)  TO MIN-ILOSC
+                 MOVE WS-LOAD-KATEGORIA (WS-LOAD-I)  TO CATEGORY
+                 MOVE WS-LOAD-JEDNOSTKA (WS-LOAD-I)  TO JEDNOSTKA
+                 MOVE WS-LOAD-PRZELICZNIK (WS-LOAD-I) TO PRZELICZNIK
+                 MOVE WS-LOAD-PRECYZJA-WAGA (WS-LOAD-I) TO
+                      PRECYZJA-WAGA
+                 MOVE WS-LOAD-DATA-AKT (WS-LOAD-I)   TO DATA-AKT
+                 MOVE WS-LOAD-CZAS-AKT (WS-LOAD-I)   TO CZAS-AKT
+                 WRITE IN-REC
+                 if err > 0
+                     PERFORM 950-OPISZ-BLAD
+                     DISPLAY "BLAD ZAPISU " WS-LOAD-TOWAR (WS-LOAD-I)
+                             " KOD " ERR " - " WS-BLAD-OPIS
+                     ADD 1 TO WS-LOAD-BLEDY-ZAPISU
+                 ELSE
+                     ADD 1 TO WS-LOAD-ZAPISANE
+                     IF ZRODLO-KONSOLA
+                        DIVIDE WS-LOAD-ZAPISANE BY WS-CHK-OKRES
+                           GIVING WS-CHK-DZIEL
+                           REMAINDER WS-CHK-REM
+                        IF WS-CHK-REM = 0
+                           MOVE WS-LOAD-ZAPISANE TO WS-CHK-LICZNIK-SRC
+                           PERFORM 150-ZAPISZ-PUNKT-KONTROLNY
+                        END-IF
+                     END-IF
+                 END-IF
+              END-IF
            END-PERFORM
 
            CLOSE INFILE
 
+           IF ZRODLO-KONSOLA
+              MOVE "C" TO WS-CHK-STATUS
+              MOVE SPACES TO WS-CHK-TOWAR-O
+              MOVE SPACES TO WS-CHK-LOKALIZACJA-O
+              MOVE WS-LOAD-ZAPISANE TO WS-CHK-LICZNIK-O
+              OPEN OUTPUT CHKFILE
+              WRITE CHK-REC FROM WS-CHK-LINE
+              CLOSE CHKFILE
+           END-IF
+
+           DISPLAY "---------------------"
+           DISPLAY "PODSUMOWANIE WCZYTYWANIA:"
+           DISPLAY "REKORDOW WCZYTANYCH     : " WS-LOAD-N
+           DISPLAY "ZAPISANYCH POPRAWNIE    : " WS-LOAD-ZAPISANE
+           DISPLAY "ODRZUCONYCH (DUPLIKATY) : " WS-LOAD-DUPLIKATY
+           DISPLAY "ODRZUCONYCH (BLAD ZAPISU): " WS-LOAD-BLEDY-ZAPISU
+           DISPLAY "ODRZUCONYCH (BLEDNE DANE): " WS-LOAD-BLEDY-DANYCH
+           IF WS-LOAD-LIMIT-PRZEKROCZONY
+              DISPLAY "UWAGA: WEJSCIE PRZEKROCZYLO LIMIT " WS-LOAD-N
+                      " REKORDOW - CZESC DANYCH NIE ZOSTALA WCZYTANA"
+           END-IF
+
            STOP RUN.
+
+       150-ZAPISZ-PUNKT-KONTROLNY.
+
+           MOVE "P" TO WS-CHK-STATUS
+           MOVE TOWAR OF IN-REC TO WS-CHK-TOWAR-O
+           MOVE LOKALIZACJA OF IN-REC TO WS-CHK-LOKALIZACJA-O
+           MOVE WS-CHK-LICZNIK-SRC TO WS-CHK-LICZNIK-O
+
+           OPEN OUTPUT CHKFILE
+           WRITE CHK-REC FROM WS-CHK-LINE
+           CLOSE CHKFILE
+           .
+
+       160-SPRAWDZ-PUNKT-KONTROLNY.
+
+           MOVE "N" TO WS-CHK-WZNOW
+           MOVE "N" TO WS-CHK-POMIN
+
+           OPEN INPUT CHKFILE
+           IF ERR-CHK = 0
+              READ CHKFILE INTO WS-CHK-LINE
+              IF ERR-CHK = 0 AND WS-CHK-W-TOKU
+                 DISPLAY "ZNALEZIONO NIEDOKONCZONE WCZYTYWANIE - "
+                         "OSTATNIO ZAPISANY TOWAR: " WS-CHK-TOWAR-O
+                         " LOKALIZACJA: " WS-CHK-LOKALIZACJA-O
+                 DISPLAY "WZNOWIC OD TEGO MIEJSCA (POMINAC "
+                         "WCZESNIEJSZE POZYCJE)? T/N"
+                 ACCEPT WS-CHK-WZNOW
+                 IF WS-CHK-WZNAWIAMY
+                    MOVE WS-CHK-TOWAR-O TO WS-CHK-CEL-TOWAR
+                    MOVE WS-CHK-LOKALIZACJA-O TO WS-CHK-CEL-LOK
+                    MOVE "T" TO WS-CHK-POMIN
+                 END-IF
+              END-IF
+              CLOSE CHKFILE
+           END-IF
+           .
+
+       950-OPISZ-BLAD.
+
+           EVALUATE ERR
+              WHEN 22
+                 MOVE "TAKI TOWAR W TEJ LOKALIZACJI JUZ ISTNIEJE"
+                      TO WS-BLAD-OPIS
+              WHEN 51
+                 MOVE "REKORD ZABLOKOWANY PRZEZ INNA SESJE"
+                      TO WS-BLAD-OPIS
+              WHEN 61
+                 MOVE "PLIK ZAJETY PRZEZ INNA SESJE" TO WS-BLAD-OPIS
+              WHEN OTHER
+                 MOVE "NIEZNANY BLAD PLIKU" TO WS-BLAD-OPIS
+           END-EVALUATE
+           .
