@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+
+      *    REKONCYLIACJA - NOCNY BATCH: CZYTA WPISY Z Audyt.txt Z
+      *    DZISIEJSZA DATA, NIEZALEZNIE OD BAZA5 WYLICZA KONCOWA ILOSC
+      *    KAZDEGO ZMIENIONEGO DZIS TOWARU I PORWNUJE JA Z AKTUALNYM
+      *    STANEM W BAZA5, ZGLASZAJAC EWENTUALNE ROZBIEZNOSCI
+
+       PROGRAM-ID. REKONCYLIACJA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "Baza5"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY TOWAR-KLUCZ
+               ALTERNATE RECORD KEY TOWAR WITH DUPLICATES
+               STATUS ERR.
+
+           SELECT AUDYTFILE ASSIGN TO "Audyt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS ERR-A.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD INFILE  BLOCK CONTAINS 0.
+       01 IN-REC.
+          05 TOWAR-KLUCZ.
+             10 TOWAR         PIC X(20).
+             10 LOKALIZACJA   PIC X(10).
+          05 WAGA   PIC ZZZZZZZ9.999.
+          05 CENA   PIC ZZZZZZZ9.99.
+          05 ILOSC  PIC ZZZZZZZ9.99.
+          05 MIN-ILOSC PIC ZZZZZZZ9.99.
+          05 CATEGORY  PIC X(10).
+          05 DATA-AKT  PIC 9(6).
+          05 CZAS-AKT  PIC 9(8).
+          05 JEDNOSTKA    PIC X(4).
+          05 PRZELICZNIK  PIC 9(5).
+          05 PRECYZJA-WAGA PIC 9(1).
+
+       FD AUDYTFILE.
+       01 AUD-REC PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ERR    PIC 99.
+       01 ERR-A  PIC 99.
+       01 WS-PARAM-DATA PIC X(6).
+       01 WS-DZIS PIC 9(6).
+
+       01 WS-AUDYT-LINE.
+          05 WS-AUD-DATA-O    PIC 9(6).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-CZAS-O    PIC 9(8).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-OPER-O    PIC X(10).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-TOWAR-O   PIC X(20).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-PRZED-O   PIC Z(7)9.99.
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-PO-O      PIC Z(7)9.99.
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-TYP-O     PIC X(12).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-LOK-O     PIC X(10).
+       01 WS-AUD-PRZED-N PIC 9(7)V99.
+       01 WS-AUD-PO-N    PIC 9(7)V99.
+
+       01 WS-TAB-N PIC 9(4) VALUE 0.
+       01 WS-TAB-I PIC 9(4).
+       01 WS-TAB-ZNALEZIONY PIC X(1).
+          88 WS-TAB-JEST-ZNALEZIONY VALUE "T".
+       01 WS-TAB-LIMIT PIC X(1) VALUE "N".
+          88 WS-TAB-LIMIT-PRZEKROCZONY VALUE "T".
+       01 WS-TAB OCCURS 500.
+          05 WS-TAB-TOWAR    PIC X(20).
+          05 WS-TAB-LOK      PIC X(10).
+          05 WS-TAB-PRZED    PIC 9(7)V99.
+          05 WS-TAB-PO       PIC 9(7)V99.
+          05 WS-TAB-LICZNIK  PIC 9(4).
+
+       01 WS-ZGODNE-LICZNIK    PIC 9(5) VALUE 0.
+       01 WS-ROZNICA-LICZNIK   PIC 9(5) VALUE 0.
+       01 WS-BRAK-LICZNIK      PIC 9(5) VALUE 0.
+       01 WS-BAZA-ILOSC        PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-PARAM-DATA FROM COMMAND-LINE
+           IF WS-PARAM-DATA NOT = SPACES
+              MOVE WS-PARAM-DATA TO WS-DZIS
+           ELSE
+              ACCEPT WS-DZIS FROM DATE
+           END-IF
+
+           DISPLAY "REKONCYLIACJA KONCA DNIA - DATA " WS-DZIS
+           DISPLAY " "
+
+           PERFORM 100-WCZYTAJ-AUDYT
+           PERFORM 200-PORUWNAJ-Z-BAZA5
+
+           DISPLAY "---------------------"
+           DISPLAY "TOWAROW ZMIENIONYCH DZIS : " WS-TAB-N
+           DISPLAY "ZGODNYCH Z BAZA5         : " WS-ZGODNE-LICZNIK
+           DISPLAY "ROZBIEZNYCH Z BAZA5      : " WS-ROZNICA-LICZNIK
+           DISPLAY "NIE ODNALEZIONYCH W BAZA5: " WS-BRAK-LICZNIK
+
+           IF WS-TAB-LIMIT-PRZEKROCZONY
+              DISPLAY "UWAGA: OSIAGNIETO LIMIT 500 POZYCJI - "
+                      "NIEKTORE TOWARY/LOKALIZACJE POMINIETO "
+                      "W REKONCYLIACJI"
+           END-IF
+
+           STOP RUN
+           .
+
+       100-WCZYTAJ-AUDYT.
+
+           OPEN INPUT AUDYTFILE
+           IF ERR-A NOT = 0
+              DISPLAY "BRAK PLIKU AUDYTU - NIC DO SPRAWDZENIA"
+           ELSE
+              READ AUDYTFILE INTO WS-AUDYT-LINE
+              PERFORM UNTIL ERR-A > 0
+                 IF WS-AUD-DATA-O = WS-DZIS
+                    MOVE WS-AUD-PRZED-O TO WS-AUD-PRZED-N
+                    MOVE WS-AUD-PO-O TO WS-AUD-PO-N
+                    PERFORM 110-ZAKTUALIZUJ-TABELE
+                 END-IF
+                 READ AUDYTFILE INTO WS-AUDYT-LINE
+              END-PERFORM
+              CLOSE AUDYTFILE
+           END-IF
+           .
+
+       110-ZAKTUALIZUJ-TABELE.
+
+           MOVE "N" TO WS-TAB-ZNALEZIONY
+           PERFORM VARYING WS-TAB-I FROM 1 BY 1
+                   UNTIL WS-TAB-I > WS-TAB-N
+              IF WS-TAB-TOWAR (WS-TAB-I) = WS-AUD-TOWAR-O
+                 AND WS-TAB-LOK (WS-TAB-I) = WS-AUD-LOK-O
+                 MOVE "T" TO WS-TAB-ZNALEZIONY
+                 MOVE WS-AUD-PO-N TO WS-TAB-PO (WS-TAB-I)
+                 ADD 1 TO WS-TAB-LICZNIK (WS-TAB-I)
+              END-IF
+           END-PERFORM
+
+           IF NOT WS-TAB-JEST-ZNALEZIONY
+              IF WS-TAB-N < 500
+                 ADD 1 TO WS-TAB-N
+                 MOVE WS-AUD-TOWAR-O TO WS-TAB-TOWAR (WS-TAB-N)
+                 MOVE WS-AUD-LOK-O TO WS-TAB-LOK (WS-TAB-N)
+                 MOVE WS-AUD-PRZED-N TO WS-TAB-PRZED (WS-TAB-N)
+                 MOVE WS-AUD-PO-N TO WS-TAB-PO (WS-TAB-N)
+                 MOVE 1 TO WS-TAB-LICZNIK (WS-TAB-N)
+              ELSE
+                 MOVE "T" TO WS-TAB-LIMIT
+              END-IF
+           END-IF
+           .
+
+       200-PORUWNAJ-Z-BAZA5.
+
+           OPEN INPUT INFILE
+           IF ERR NOT = 0
+              DISPLAY "NIE MOZNA OTWORZYC BAZA5 - KOD " ERR
+           ELSE
+              DISPLAY "TOWAR                WYLICZONE   BAZA5   WYNIK"
+              PERFORM VARYING WS-TAB-I FROM 1 BY 1
+                      UNTIL WS-TAB-I > WS-TAB-N
+                 MOVE WS-TAB-TOWAR (WS-TAB-I) TO TOWAR
+                 MOVE WS-TAB-LOK (WS-TAB-I) TO LOKALIZACJA
+                 START INFILE KEY = TOWAR-KLUCZ
+                 IF ERR NOT = 0
+                    DISPLAY WS-TAB-TOWAR (WS-TAB-I) "  BRAK W BAZA5"
+                    ADD 1 TO WS-BRAK-LICZNIK
+                 ELSE
+                    READ INFILE
+                    IF ERR NOT = 0
+                       DISPLAY WS-TAB-TOWAR (WS-TAB-I) "  BRAK W BAZA5"
+                       ADD 1 TO WS-BRAK-LICZNIK
+                    ELSE
+                       MOVE ILOSC OF IN-REC TO WS-BAZA-ILOSC
+                       IF WS-BAZA-ILOSC = WS-TAB-PO (WS-TAB-I)
+                          DISPLAY WS-TAB-TOWAR (WS-TAB-I) "  "
+                                  WS-TAB-PO (WS-TAB-I) "  "
+                                  WS-BAZA-ILOSC "  ZGODNY"
+                          ADD 1 TO WS-ZGODNE-LICZNIK
+                       ELSE
+                          DISPLAY WS-TAB-TOWAR (WS-TAB-I) "  "
+                                  WS-TAB-PO (WS-TAB-I) "  "
+                                  WS-BAZA-ILOSC "  ROZBIEZNOSC"
+                          ADD 1 TO WS-ROZNICA-LICZNIK
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE INFILE
+           END-IF
+           .
