@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+
+      *    ZAMOWIENIA - PRZYJMOWANIE ZAMOWIEN KLIENTOW/WEWNETRZNYCH,
+      *    LISTA DO REALIZACJI (PICK-LIST) I REALIZACJA ZAMOWIENIA
+      *    Z ODJECIEM ILOSCI Z BAZA5 (TA SAMA LOGIKA CO 400-ZMIEN
+      *    W MAGAZYN.COB)
+
+       PROGRAM-ID. ZAMOWIENIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "Baza5"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY TOWAR-KLUCZ
+               ALTERNATE RECORD KEY TOWAR WITH DUPLICATES
+               LOCK MODE IS AUTOMATIC
+               STATUS ERR.
+
+           SELECT ZAMOWFILE ASSIGN TO "Zamowienia"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY NR-ZAMOWIENIA
+               STATUS ERR-Z.
+
+           SELECT AUDYTFILE ASSIGN TO "Audyt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS ERR-A.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD INFILE  BLOCK CONTAINS 0.
+       01 IN-REC.
+          05 TOWAR-KLUCZ.
+             10 TOWAR         PIC X(20).
+             10 LOKALIZACJA   PIC X(10).
+          05 WAGA   PIC ZZZZZZZ9.999.
+          05 CENA   PIC ZZZZZZZ9.99.
+          05 ILOSC  PIC ZZZZZZZ9.99.
+          05 MIN-ILOSC PIC ZZZZZZZ9.99.
+          05 CATEGORY  PIC X(10).
+          05 DATA-AKT  PIC 9(6).
+          05 CZAS-AKT  PIC 9(8).
+          05 JEDNOSTKA    PIC X(4).
+          05 PRZELICZNIK  PIC 9(5).
+          05 PRECYZJA-WAGA PIC 9(1).
+
+       FD ZAMOWFILE  BLOCK CONTAINS 0.
+       01 ZAM-REC.
+          05 NR-ZAMOWIENIA   PIC 9(7).
+          05 TOWAR-Z         PIC X(20).
+          05 LOKALIZACJA-Z   PIC X(10).
+          05 ILOSC-Z         PIC 9(7)V99.
+          05 DATA-ZAM        PIC 9(6).
+          05 CZAS-ZAM        PIC 9(8).
+          05 STATUS-Z        PIC X(1).
+             88 ZAM-OTWARTE       VALUE "O".
+             88 ZAM-ZREALIZOWANE  VALUE "R".
+
+       FD AUDYTFILE.
+       01 AUD-REC PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WYBOR      PIC X(1).
+          88 WYB-ZLOZ       VALUE "1".
+          88 WYB-LISTA      VALUE "2".
+          88 WYB-REALIZUJ   VALUE "3".
+          88 WYB-KONIEC     VALUE "4".
+       01 ERR    PIC 99.
+       01 ERR-Z  PIC 99.
+       01 ERR-A  PIC 99.
+       01 WS-BLAD-KONTEKST PIC X(20).
+       01 WS-BLAD-KOD PIC 99.
+       01 WS-BLAD-OPIS PIC X(40).
+
+       01 WS-ILOSC-LICZBA  PIC 9(7)V99.
+       01 WS-ZAM-ILOSC     PIC 9(7)V99.
+       01 WS-AUD-TYP-C     PIC X(9) VALUE "WYDANIE".
+       01 ILOSC-ZMIANA     PIC S9(7)V99.
+       01 WS-POTWIERDZ     PIC X(1).
+          88 WS-POTWIERDZONE VALUE "T".
+
+       01 WS-AUD-DATA PIC 9(6).
+       01 WS-AUD-CZAS PIC 9(8).
+       01 WS-AUDYT-LINE.
+          05 WS-AUD-DATA-O    PIC 9(6).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-CZAS-O    PIC 9(8).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-OPER-O    PIC X(10).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-TOWAR-O   PIC X(20).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-PRZED-O   PIC Z(7)9.99.
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-PO-O      PIC Z(7)9.99.
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-TYP-O     PIC X(12).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-AUD-LOK-O     PIC X(10).
+
+       PROCEDURE DIVISION.
+
+           PERFORM UNTIL WYB-KONIEC
+
+              DISPLAY "MENU ZAMOWIEN"
+              DISPLAY "1. ZLOZ NOWE ZAMOWIENIE"
+              DISPLAY "2. LISTA DO REALIZACJI (PICK-LIST)"
+              DISPLAY "3. ZREALIZUJ ZAMOWIENIE"
+              DISPLAY "4. WYJDZ"
+              ACCEPT WYBOR
+
+              IF WYB-ZLOZ
+                 PERFORM 100-ZLOZ-ZAMOWIENIE
+              END-IF
+
+              IF WYB-LISTA
+                 PERFORM 200-LISTA-DO-REALIZACJI
+              END-IF
+
+              IF WYB-REALIZUJ
+                 PERFORM 300-ZREALIZUJ-ZAMOWIENIE
+              END-IF
+
+           END-PERFORM
+
+           STOP RUN
+           .
+
+       100-ZLOZ-ZAMOWIENIE.
+
+           OPEN I-O ZAMOWFILE
+           IF ERR-Z = 35
+              CLOSE ZAMOWFILE
+              OPEN OUTPUT ZAMOWFILE
+              CLOSE ZAMOWFILE
+              OPEN I-O ZAMOWFILE
+           END-IF
+
+           DISPLAY "PODAJ NUMER ZAMOWIENIA"
+           ACCEPT NR-ZAMOWIENIA
+           DISPLAY "PODAJ TOWAR"
+           ACCEPT TOWAR-Z
+           DISPLAY "PODAJ LOKALIZACJE"
+           ACCEPT LOKALIZACJA-Z
+           DISPLAY "PODAJ ILOSC ZAMAWIANA"
+           ACCEPT ILOSC-Z
+           ACCEPT DATA-ZAM FROM DATE
+           ACCEPT CZAS-ZAM FROM TIME
+           MOVE "O" TO STATUS-Z
+
+           WRITE ZAM-REC
+           IF ERR-Z NOT = 0
+              MOVE ERR-Z TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+              DISPLAY "NIE UDALO SIE ZAPISAC ZAMOWIENIA - KOD " ERR-Z
+                      " - " WS-BLAD-OPIS
+           ELSE
+              DISPLAY "ZAMOWIENIE ZAPISANE"
+           END-IF
+
+           CLOSE ZAMOWFILE
+           .
+
+       200-LISTA-DO-REALIZACJI.
+
+           OPEN INPUT ZAMOWFILE
+           IF ERR-Z NOT = 0
+              DISPLAY "BRAK PLIKU ZAMOWIEN"
+           ELSE
+              DISPLAY "LISTA DO REALIZACJI (PICK-LIST):"
+              DISPLAY " "
+              DISPLAY "NUMER   TOWAR                LOKALIZACJA ILOSC"
+
+              READ ZAMOWFILE NEXT
+              PERFORM UNTIL ERR-Z > 0
+                 IF ZAM-OTWARTE
+                    DISPLAY ZAM-REC
+                 END-IF
+                 READ ZAMOWFILE NEXT
+              END-PERFORM
+
+              CLOSE ZAMOWFILE
+           END-IF
+           DISPLAY "---------------------"
+           .
+
+       300-ZREALIZUJ-ZAMOWIENIE.
+
+           OPEN I-O ZAMOWFILE
+           IF ERR-Z NOT = 0
+              DISPLAY "BRAK PLIKU ZAMOWIEN"
+           ELSE
+              DISPLAY "PODAJ NUMER ZAMOWIENIA DO REALIZACJI"
+              ACCEPT NR-ZAMOWIENIA
+              READ ZAMOWFILE
+
+              IF ERR-Z NOT = 0
+                 DISPLAY "NIE ZNALEZIONO ZAMOWIENIA O TYM NUMERZE"
+              ELSE
+                 IF ZAM-ZREALIZOWANE
+                    DISPLAY "TO ZAMOWIENIE JEST JUZ ZREALIZOWANE"
+                 ELSE
+                    OPEN I-O INFILE
+                    IF ERR NOT = 0
+                       MOVE "OTWARCIE BAZA5" TO WS-BLAD-KONTEKST
+                       MOVE ERR TO WS-BLAD-KOD
+                       PERFORM 950-OPISZ-BLAD
+                       DISPLAY WS-BLAD-KONTEKST ": KOD " ERR
+                               " - " WS-BLAD-OPIS
+                    ELSE
+                       MOVE TOWAR-Z TO TOWAR
+                       MOVE LOKALIZACJA-Z TO LOKALIZACJA
+                       READ INFILE
+
+                       IF ERR NOT = 0
+                          DISPLAY "TOWAR/LOKALIZACJA Z ZAMOWIENIA "
+                                  "NIE ISTNIEJE W BAZA5 - KOD " ERR
+                       ELSE
+                          MOVE ILOSC OF IN-REC TO ILOSC-ZMIANA
+                          SUBTRACT ILOSC-Z FROM ILOSC-ZMIANA
+
+                          IF ILOSC-ZMIANA < 0
+                             DISPLAY "BLAD: NA STANIE JEST ZA MALO "
+                                     "TOWARU DO REALIZACJI ZAMOWIENIA"
+                          ELSE
+                             DISPLAY "STARA ILOSC : " ILOSC OF IN-REC
+                             DISPLAY "ZAMAWIANE   : " ILOSC-Z
+                             DISPLAY "NOWA ILOSC  : " ILOSC-ZMIANA
+                             DISPLAY "ZATWIERDZIC REALIZACJE? T/N"
+                             ACCEPT WS-POTWIERDZ
+
+                             IF WS-POTWIERDZONE
+                                MOVE ILOSC OF IN-REC TO WS-ZAM-ILOSC
+                                MOVE ILOSC-ZMIANA TO ILOSC OF IN-REC
+                                ACCEPT DATA-AKT FROM DATE
+                                ACCEPT CZAS-AKT FROM TIME
+                                REWRITE IN-REC
+
+                                IF ERR NOT = 0
+                                   MOVE ERR TO WS-BLAD-KOD
+                                   PERFORM 950-OPISZ-BLAD
+                                   DISPLAY "REWRITE BAZA5 - KOD " ERR
+                                           " - " WS-BLAD-OPIS
+                                ELSE
+                                   MOVE WS-ZAM-ILOSC TO
+                                        WS-ILOSC-LICZBA
+                                   MOVE "WYDANIE" TO WS-AUD-TYP-C
+                                   PERFORM 900-AUDYT-ZAPISZ
+
+                                   MOVE "R" TO STATUS-Z
+                                   REWRITE ZAM-REC
+                                   IF ERR-Z NOT = 0
+                                      PERFORM 310-WYCOFAJ-REALIZACJE
+                                   ELSE
+                                      DISPLAY "ZAMOWIENIE ZREALIZOWANE"
+                                   END-IF
+                                END-IF
+                             ELSE
+                                DISPLAY "REALIZACJA ANULOWANA"
+                             END-IF
+                          END-IF
+                       END-IF
+                       CLOSE INFILE
+                    END-IF
+                 END-IF
+              END-IF
+              CLOSE ZAMOWFILE
+           END-IF
+           .
+
+       310-WYCOFAJ-REALIZACJE.
+
+           DISPLAY "NIE UDALO SIE OZNACZYC ZAMOWIENIA JAKO"
+           DISPLAY "ZREALIZOWANEGO - WYCOFUJE ZMIANE W BAZA5"
+
+           MOVE ILOSC OF IN-REC TO WS-ILOSC-LICZBA
+           MOVE WS-ZAM-ILOSC TO ILOSC OF IN-REC
+           REWRITE IN-REC
+
+           IF ERR NOT = 0
+              MOVE ERR TO WS-BLAD-KOD
+              PERFORM 950-OPISZ-BLAD
+              DISPLAY "KRYTYCZNY BLAD: NIE UDALO SIE WYCOFAC"
+              DISPLAY "ZMIANY W BAZA5 - SPRAWDZ REKORD RECZNIE"
+              DISPLAY "KOD " ERR " - " WS-BLAD-OPIS
+           ELSE
+              MOVE "KOREKTA" TO WS-AUD-TYP-C
+              PERFORM 900-AUDYT-ZAPISZ
+              DISPLAY "REALIZACJA WYCOFANA - ZAMOWIENIE POZOSTAJE"
+              DISPLAY "OTWARTE, PONOW PROBE"
+           END-IF
+           .
+
+       900-AUDYT-ZAPISZ.
+
+           ACCEPT WS-AUD-DATA FROM DATE
+           ACCEPT WS-AUD-CZAS FROM TIME
+
+           MOVE WS-AUD-DATA TO WS-AUD-DATA-O
+           MOVE WS-AUD-CZAS TO WS-AUD-CZAS-O
+           MOVE "ZAMOWIENIE" TO WS-AUD-OPER-O
+           MOVE TOWAR-Z TO WS-AUD-TOWAR-O
+           MOVE WS-ILOSC-LICZBA TO WS-AUD-PRZED-O
+           MOVE ILOSC OF IN-REC TO WS-AUD-PO-O
+           MOVE WS-AUD-TYP-C TO WS-AUD-TYP-O
+           MOVE LOKALIZACJA-Z TO WS-AUD-LOK-O
+
+           OPEN EXTEND AUDYTFILE
+           IF ERR-A NOT = 0
+              CLOSE AUDYTFILE
+              OPEN OUTPUT AUDYTFILE
+           END-IF
+           WRITE AUD-REC FROM WS-AUDYT-LINE
+           CLOSE AUDYTFILE
+           .
+
+       950-OPISZ-BLAD.
+
+           EVALUATE WS-BLAD-KOD
+              WHEN 22
+                 MOVE "TAKI NUMER ZAMOWIENIA JUZ ISTNIEJE"
+                      TO WS-BLAD-OPIS
+              WHEN 51
+                 MOVE "REKORD ZABLOKOWANY PRZEZ INNA SESJE"
+                      TO WS-BLAD-OPIS
+              WHEN 61
+                 MOVE "PLIK ZAJETY PRZEZ INNA SESJE" TO WS-BLAD-OPIS
+              WHEN OTHER
+                 MOVE "NIEZNANY BLAD PLIKU" TO WS-BLAD-OPIS
+           END-EVALUATE
+           .
