@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+
+      *    ODTWORZ - PRZYWRACA BAZA5 Z KOPII ZAPASOWEJ ZAPISANEJ PRZEZ
+      *    MAGAZYN (300-USUN) LUB WPIS
+
+       PROGRAM-ID. ODTWORZ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BACKFILE ASSIGN TO WS-BACKUP-NAZWA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY TOWAR-KLUCZ-B
+               STATUS ERR-B.
+
+           SELECT INFILE ASSIGN TO "Baza5"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY TOWAR-KLUCZ
+               ALTERNATE RECORD KEY TOWAR WITH DUPLICATES
+               STATUS ERR.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD BACKFILE  BLOCK CONTAINS 0.
+       01 BACK-REC.
+          05 TOWAR-KLUCZ-B.
+             10 TOWAR-B       PIC X(20).
+             10 LOKALIZACJA-B PIC X(10).
+          05 WAGA-B       PIC ZZZZZZZ9.999.
+          05 CENA-B       PIC ZZZZZZZ9.99.
+          05 ILOSC-B      PIC ZZZZZZZ9.99.
+          05 MIN-ILOSC-B  PIC ZZZZZZZ9.99.
+          05 CATEGORY-B   PIC X(10).
+          05 DATA-AKT-B   PIC 9(6).
+          05 CZAS-AKT-B   PIC 9(8).
+          05 JEDNOSTKA-B    PIC X(4).
+          05 PRZELICZNIK-B  PIC 9(5).
+          05 PRECYZJA-WAGA-B PIC 9(1).
+
+       FD INFILE  BLOCK CONTAINS 0.
+       01 IN-REC.
+          05 TOWAR-KLUCZ.
+             10 TOWAR         PIC X(20).
+             10 LOKALIZACJA   PIC X(10).
+          05 WAGA       PIC ZZZZZZZ9.999.
+          05 CENA       PIC ZZZZZZZ9.99.
+          05 ILOSC      PIC ZZZZZZZ9.99.
+          05 MIN-ILOSC  PIC ZZZZZZZ9.99.
+          05 CATEGORY   PIC X(10).
+          05 DATA-AKT   PIC 9(6).
+          05 CZAS-AKT   PIC 9(8).
+          05 JEDNOSTKA    PIC X(4).
+          05 PRZELICZNIK  PIC 9(5).
+          05 PRECYZJA-WAGA PIC 9(1).
+
+       WORKING-STORAGE SECTION.
+       01 ERR-B PIC 99.
+       01 ERR   PIC 99.
+       01 WS-BACKUP-NAZWA PIC X(40).
+       01 WS-LICZNIK PIC 9(7) VALUE 0.
+       01 WS-LICZNIK-BLEDOW PIC 9(7) VALUE 0.
+       01 WS-POTWIERDZ PIC X(1).
+          88 WS-POTWIERDZONE VALUE "T".
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "PODAJ NAZWE PLIKU KOPII ZAPASOWEJ"
+           ACCEPT WS-BACKUP-NAZWA
+
+           OPEN INPUT BACKFILE
+           IF ERR-B NOT = 0
+              DISPLAY "NIE MOZNA OTWORZYC KOPII: " WS-BACKUP-NAZWA
+                      " KOD " ERR-B
+              STOP RUN
+           END-IF
+
+           DISPLAY "UWAGA: TO NADPISZE BIEZACA BAZA5. KONTYNUOWAC? T/N"
+           ACCEPT WS-POTWIERDZ
+
+           IF NOT WS-POTWIERDZONE
+              DISPLAY "PRZYWRACANIE ANULOWANE"
+              CLOSE BACKFILE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT INFILE
+           IF ERR NOT = 0
+              DISPLAY "NIE MOZNA OTWORZYC BAZA5 KOD " ERR
+              CLOSE BACKFILE
+              STOP RUN
+           END-IF
+
+           READ BACKFILE
+           PERFORM UNTIL ERR-B > 0
+              MOVE TOWAR-B      TO TOWAR
+              MOVE LOKALIZACJA-B TO LOKALIZACJA
+              MOVE WAGA-B       TO WAGA
+              MOVE CENA-B       TO CENA
+              MOVE ILOSC-B      TO ILOSC
+              MOVE MIN-ILOSC-B  TO MIN-ILOSC
+              MOVE CATEGORY-B   TO CATEGORY
+              MOVE JEDNOSTKA-B  TO JEDNOSTKA
+              MOVE PRZELICZNIK-B TO PRZELICZNIK
+              MOVE PRECYZJA-WAGA-B TO PRECYZJA-WAGA
+              MOVE DATA-AKT-B   TO DATA-AKT
+              MOVE CZAS-AKT-B   TO CZAS-AKT
+              WRITE IN-REC
+              IF ERR NOT = 0
+                 DISPLAY "BLAD ZAPISU " TOWAR " KOD " ERR
+                 ADD 1 TO WS-LICZNIK-BLEDOW
+              ELSE
+                 ADD 1 TO WS-LICZNIK
+              END-IF
+              READ BACKFILE
+           END-PERFORM
+
+           CLOSE BACKFILE
+           CLOSE INFILE
+
+           DISPLAY "PRZYWROCONO REKORDOW: " WS-LICZNIK
+           DISPLAY "BLEDOW ZAPISU        : " WS-LICZNIK-BLEDOW
+
+           STOP RUN.
